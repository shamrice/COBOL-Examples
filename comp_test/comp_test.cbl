@@ -22,6 +22,9 @@
        main-procedure.
             move 12 to ws-comp-val
             multiply ws-comp-val by 2 giving ws-comp-val
+                on size error
+                    display "ERROR: result too large for ws-comp-val"
+            end-multiply
             display "COMP: " ws-comp-val
 
             move ws-comp-val to ws-disp-val
@@ -38,5 +41,15 @@
             move ws-input to ws-comp-val
             display "COMP: " ws-comp-val
 
+      *> ws-disp-val only holds 3 digits, so multiplying a large input
+      *> by 10 easily overflows it -- on size error catches that
+      *> instead of letting the result silently truncate.
+            multiply ws-input by 10 giving ws-disp-val
+                on size error
+                    display "ERROR: result too large for ws-disp-val"
+                not on size error
+                    display "DISP: " ws-disp-val
+            end-multiply
+
             stop run.
        end program comp-conversion-test.

@@ -0,0 +1,51 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2026-08-09
+      * purpose: Shared comp/comp-3/display round-trip conversion
+      *          subprogram. l-direction picks which way the
+      *          conversion runs: 'D' takes l-display-value and fills
+      *          in l-comp-value/l-comp-3-value from it; 'C' takes
+      *          l-comp-3-value and fills in l-display-value/
+      *          l-comp-value from it. Either way, all three usages
+      *          come back holding the same value.
+      * tectonics: cobc -c comp3_conversion_util.cbl
+      ******************************************************************
+       identification division.
+       program-id. comp3-conversion.
+
+       data division.
+
+       file section.
+
+       working-storage section.
+
+       linkage section.
+
+       01  l-direction                  pic x.
+           88  l-from-display           value 'D'.
+           88  l-from-comp-3            value 'C'.
+
+       01  l-display-value              pic 9(5)v99.
+       01  l-comp-value                 pic 9(5)v99 comp.
+       01  l-comp-3-value               pic 9(5)v99 comp-3.
+
+       procedure division using l-direction l-display-value
+           l-comp-value l-comp-3-value.
+       main-procedure.
+
+           evaluate true
+               when l-from-display
+                   move l-display-value to l-comp-value
+                   move l-display-value to l-comp-3-value
+
+               when l-from-comp-3
+                   move l-comp-3-value to l-display-value
+                   move l-comp-3-value to l-comp-value
+
+               when other
+                   continue
+           end-evaluate
+
+           goback.
+
+       end program comp3-conversion.

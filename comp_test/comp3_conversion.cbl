@@ -0,0 +1,60 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2022-05-04
+      * updated: 2026-08-09 EE: moved the actual comp/comp-3/display
+      *          round-trip conversion out into the shared
+      *          comp3-conversion subprogram (comp3_conversion_util.cbl)
+      *          so other programs can call it too, instead of keeping
+      *          it inline here.
+      * purpose: Round-tripping a value through comp, comp-3 and
+      *          display usages, as a counterpart to comp_test.cbl's
+      *          comp/display conversion.
+      * tectonics: cobc
+      ******************************************************************
+       identification division.
+       program-id. comp3-conversion-test.
+       data division.
+       file section.
+       working-storage section.
+
+       01  ws-disp-val               pic 9(5)v99.
+
+       01  ws-comp-val               pic 9(5)v99 comp.
+
+       01  ws-comp-3-val             pic 9(5)v99 comp-3.
+
+       01  ws-dyn-disp-val           pic zzzz9.99.
+
+       01  ws-input                  pic 9(5)v99.
+
+       procedure division.
+       main-procedure.
+            move 123.45 to ws-disp-val
+            display "DISPLAY:   " ws-disp-val
+
+            call "comp3-conversion" using "D" ws-disp-val
+                ws-comp-val ws-comp-3-val
+            display "COMP:      " ws-comp-val
+            display "COMP-3:    " ws-comp-3-val
+
+      *> Round trip back the other direction: comp3-conversion fills
+      *> in ws-disp-val/ws-comp-val from ws-comp-3-val this time.
+            move 0 to ws-disp-val
+            call "comp3-conversion" using "C" ws-disp-val
+                ws-comp-val ws-comp-3-val
+            display "DISPLAY:   " ws-disp-val
+
+            move ws-comp-3-val to ws-dyn-disp-val
+            display "ZERO-SUPP: " ws-dyn-disp-val
+
+            display "INPUT: " with no advancing
+            accept ws-input
+
+            move ws-input to ws-comp-3-val
+            call "comp3-conversion" using "C" ws-disp-val
+                ws-comp-val ws-comp-3-val
+            display "COMP-3:    " ws-comp-3-val
+            display "COMP:      " ws-comp-val
+
+            stop run.
+       end program comp3-conversion-test.

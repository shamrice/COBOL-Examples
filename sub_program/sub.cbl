@@ -2,6 +2,10 @@
       * Author: Erik Eriksen
       * Date: 2021-04-16
       * Updated: 2022-04-13
+      * Updated: 2026-08-09 EE: return a success/failure status code
+      *          via PROCEDURE DIVISION RETURNING so callers like
+      *          main_app.cbl can tell whether the call actually did
+      *          its work.
       * Purpose: Sub program called by main program.
       * Tectonics: cobc -x main_app.cbl sub.cbl -o a.out
       ******************************************************************
@@ -28,8 +32,20 @@
        01  l-test-item-1                  pic x(10).
        01  l-test-item-2                  pic x(10).
 
-       procedure division using l-test-item-1 l-test-item-2.
+      *> 0 = success, 1 = failure (e.g. a required item was blank).
+       01  l-status-code                  pic 9 comp.
+
+       procedure division using l-test-item-1 l-test-item-2
+           returning l-status-code.
        main-procedure.
+
+           move 0 to l-status-code
+
+           if l-test-item-1 = spaces or l-test-item-2 = spaces
+               move 1 to l-status-code
+               display "sub-app: required item was blank."
+           end-if
+
            display "In sub program: " l-test-item-1 " " l-test-item-2
            display space
            display "working-storage values at start:"

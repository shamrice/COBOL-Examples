@@ -2,6 +2,14 @@
       * Author: Erik Eriksen
       * Date: 2020-04-16
       * Updated: 2022-04-13
+      * Updated: 2026-08-09 EE: check the status code now returned by
+      *          sub-app so a call that completes but fails its own
+      *          internal check can still be branched on.
+      * Updated: 2026-08-09 EE: set ws-sub-status to a known failure
+      *          value on each "on exception" branch, so a CALL that
+      *          never executes doesn't leave check-sub-status looking
+      *          at whatever status a prior successful call left
+      *          behind.
       * Purpose: Main application calls sub-app by content and reference
       * Tectonics: cobc -x main_app.cbl sub.cbl -o a.out
       ******************************************************************
@@ -18,6 +26,8 @@
            05 ws-item-1                        pic x(10).
            05 ws-item-2                        pic x(10).
 
+       01 ws-sub-status                        pic 9 comp.
+
        procedure division.
        main-procedure.
            display space
@@ -35,7 +45,12 @@
            call "sub-app" using
                by content ws-item-1
                by content ws-item-2
+               returning ws-sub-status
+               on exception
+                   display "Error: unable to call sub-app."
+                   move 9 to ws-sub-status
            end-call
+           perform check-sub-status
            perform display-message
 
       *> Calling by reference (default) the variables can be modified by
@@ -46,7 +61,12 @@
            display "Calling sub program by reference:"
            call "sub-app" using
                ws-item-1 ws-item-2
+               returning ws-sub-status
+               on exception
+                   display "Error: unable to call sub-app."
+                   move 9 to ws-sub-status
            end-call
+           perform check-sub-status
            perform display-message
 
       *> Cancelling the sub program will reset all variables in the
@@ -56,7 +76,12 @@
            display "Calling sub program. WS values should be reset:"
            call "sub-app" using
                ws-item-1 ws-item-2
+               returning ws-sub-status
+               on exception
+                   display "Error: unable to call sub-app."
+                   move 9 to ws-sub-status
            end-call
+           perform check-sub-status
            perform display-message
 
 
@@ -68,5 +93,11 @@
            display "Main app: " ws-group-1
            exit paragraph.
 
+       check-sub-status.
+           if ws-sub-status not = 0
+               display "Warning: sub-app reported a failure status."
+           end-if
+           exit paragraph.
+
 
        end program main-app.

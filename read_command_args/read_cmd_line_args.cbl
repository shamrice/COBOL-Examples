@@ -1,19 +1,71 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2022-04-13
+      * updated: 2026-08-09 EE: also parse "/key=value" and
+      *          "--key=value" style named switches out of the full
+      *          command line via the shared cmd-arg-parser subprogram,
+      *          so batch jobs built on this pattern can take real
+      *          configuration options instead of just "--test".
+      * updated: 2026-08-09 EE: support a "--config=file" switch that
+      *          loads further key=value settings out of a flat file,
+      *          the same "key=value" shape the command line switches
+      *          already use, so a job can be started with a small
+      *          config file instead of a long command line.
       * purpose: Simple example of reading full command line args.
-      * tectonics: cobc
+      * tectonics: cobc -x read_cmd_line_args.cbl cmd_arg_parser.cbl
       ******************************************************************
        identification division.
        program-id. read-cmd-line-args.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-config-file assign to ws-config-file-name
+           organization is line sequential
+           file status is ws-fs-status-config.
+
        data division.
        file section.
 
+           fd  fd-config-file.
+           01  f-config-record                  pic x(80).
+
        working-storage section.
        01  ws-cmd-args                  pic x(256).
 
        01  ws-test-arg-count            pic 9(3) comp.
 
+       01  ws-switch-table.
+           05  ws-switch-count          pic 9(3) comp.
+           05  ws-switch-entry          occurs 20 times
+                                        indexed by ws-switch-idx.
+               10  ws-switch-key        pic x(30).
+               10  ws-switch-value      pic x(50).
+
+      *> Config-file-switch handling. A "--config=file" switch is
+      *> pulled out of ws-switch-table the same way any other named
+      *> switch would be, then its file is loaded as a second batch of
+      *> "--key=value" settings (one per line) via the same
+      *> cmd-arg-parser subprogram, so the config file uses the exact
+      *> same switch syntax as the command line itself.
+       01  ws-config-file-name          pic x(50).
+
+       01  ws-config-found-sw           pic x value 'N'.
+           88  ws-config-found          value 'Y'.
+           88  ws-config-not-found      value 'N'.
+
+       01  ws-fs-status-config          pic xx.
+
+       01  ws-config-line               pic x(256).
+
+       01  ws-config-switch-table.
+           05  ws-config-switch-count   pic 9(3) comp.
+           05  ws-config-switch-entry   occurs 20 times
+                                        indexed by ws-config-switch-idx.
+               10  ws-config-switch-key     pic x(30).
+               10  ws-config-switch-value   pic x(50).
+
        procedure division.
        main-procedure.
            display space
@@ -30,7 +82,100 @@
                display "You entered the '--test' cmd arg!"
            end-if
 
+           call "cmd-arg-parser" using ws-cmd-args ws-switch-table
+
+           if ws-switch-count > 0
+               display "Named switches found:"
+               perform display-switch
+                   varying ws-switch-idx from 1 by 1
+                   until ws-switch-idx > ws-switch-count
+           end-if
+
+           perform find-config-switch
+
+           if ws-config-found
+               perform load-config-file
+           end-if
+
            display space
 
            stop run.
+
+
+      *> Displays one parsed switch key/value pair.
+       display-switch.
+           display "  " function trim(ws-switch-key(ws-switch-idx))
+               " = " function trim(ws-switch-value(ws-switch-idx)).
+
+
+
+      *> Looks for a "config" key among the command line switches
+      *> already parsed into ws-switch-table and, if found, copies its
+      *> value into ws-config-file-name for load-config-file to use.
+       find-config-switch.
+
+           set ws-config-not-found to true
+
+           perform varying ws-switch-idx from 1 by 1
+           until ws-switch-idx > ws-switch-count
+               if function trim(ws-switch-key(ws-switch-idx)) = "config"
+                   move ws-switch-value(ws-switch-idx)
+                       to ws-config-file-name
+                   set ws-config-found to true
+                   exit perform
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+
+      *> Reads ws-config-file-name one line at a time, parsing each
+      *> "--key=value" line through the same cmd-arg-parser subprogram
+      *> the command line itself uses, and displays the settings found.
+       load-config-file.
+
+           display space
+           display "Loading config file: "
+               function trim(ws-config-file-name)
+
+           open input fd-config-file
+
+           if ws-fs-status-config not = "00"
+               display "Error opening config file: "
+                   ws-fs-status-config
+               exit paragraph
+           end-if
+
+           perform with test after
+               until ws-fs-status-config not = "00"
+
+               read fd-config-file into ws-config-line
+                   at end
+                       continue
+                   not at end
+                       move 0 to ws-config-switch-count
+                       call "cmd-arg-parser"
+                           using ws-config-line ws-config-switch-table
+                       perform display-config-switch
+                           varying ws-config-switch-idx from 1 by 1
+                           until ws-config-switch-idx
+                               > ws-config-switch-count
+               end-read
+           end-perform
+
+           close fd-config-file
+
+           exit paragraph.
+
+
+
+      *> Displays one key/value pair parsed from the config file.
+       display-config-switch.
+           display "  (config) "
+               function trim(ws-config-switch-key(ws-config-switch-idx))
+               " = "
+               function trim(
+                   ws-config-switch-value(ws-config-switch-idx)).
+
        end program read-cmd-line-args.

@@ -1,8 +1,12 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2021-02-02
+      * updated: 2026-08-09 EE: also run the full command line through
+      *          the shared cmd-arg-parser subprogram to pick out any
+      *          "/key=value" or "--key=value" named switches, so this
+      *          isn't limited to positional args.
       * purpose: Reading command line args into variable one by one.
-      * tectonics: cobc
+      * tectonics: cobc -x read_specific_cmd_line_args.cbl cmd_arg_parser.cbl
       ******************************************************************
        identification division.
        program-id. cmd-args-example.
@@ -13,6 +17,15 @@
        01  ws-counter comp-1.
        01  ws-num-args comp-1.
 
+       01  ws-full-cmd-line             pic x(256).
+
+       01  ws-switch-table.
+           05  ws-switch-count          pic 9(3) comp.
+           05  ws-switch-entry          occurs 20 times
+                                        indexed by ws-switch-idx.
+               10  ws-switch-key        pic x(30).
+               10  ws-switch-value      pic x(50).
+
        procedure division.
       *> Get total number of cmd args.
            accept ws-num-args from argument-number
@@ -28,4 +41,20 @@
                display ws-cmd-args
            end-perform.
 
+      *> In addition to the positional args above, pick out any named
+      *> switches from the full command line.
+           accept ws-full-cmd-line from command-line
+           call "cmd-arg-parser" using ws-full-cmd-line ws-switch-table
+
+           if ws-switch-count > 0
+               display "Named switches found:"
+               perform varying ws-switch-idx from 1 by 1
+                   until ws-switch-idx > ws-switch-count
+                   display "  "
+                       function trim(ws-switch-key(ws-switch-idx))
+                       " = "
+                       function trim(ws-switch-value(ws-switch-idx))
+               end-perform
+           end-if.
+
        end program cmd-args-example.

@@ -0,0 +1,117 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2026-08-09
+      * purpose: Shared argument-parsing subprogram. Splits a full
+      *          command line string into "/key=value" or
+      *          "--key=value" style switches and returns them as a
+      *          small lookup table, so batch jobs can take real named
+      *          configuration options instead of relying on argument
+      *          position or substring matching.
+      * tectonics: cobc -c cmd_arg_parser.cbl
+      ******************************************************************
+       identification division.
+       program-id. cmd-arg-parser.
+
+       data division.
+
+       file section.
+
+       working-storage section.
+
+       01  ws-work-line                  pic x(256).
+       01  ws-work-ptr                   pic 9(3) comp.
+       01  ws-work-len                   pic 9(3) comp.
+       01  ws-token                      pic x(80).
+       01  ws-token-len                  pic 9(3) comp.
+       01  ws-equals-pos                 pic 9(3) comp.
+
+       linkage section.
+
+       01  l-cmd-line                    pic x(256).
+
+       01  l-switch-table.
+           05  l-switch-count            pic 9(3) comp.
+           05  l-switch-entry            occurs 20 times
+                                         indexed by l-switch-idx.
+               10  l-switch-key          pic x(30).
+               10  l-switch-value        pic x(50).
+
+       procedure division using l-cmd-line l-switch-table.
+       main-procedure.
+
+           move 0 to l-switch-count
+           move l-cmd-line to ws-work-line
+           move 1 to ws-work-ptr
+           move length of ws-work-line to ws-work-len
+
+           perform parse-next-token
+               until ws-work-ptr > ws-work-len
+               or l-switch-count >= 20
+
+           goback.
+
+
+      *> Pulls the next space-delimited token off ws-work-line
+      *> starting at ws-work-ptr, and, if it looks like a switch,
+      *> files it into the next l-switch-entry slot.
+       parse-next-token.
+
+           move spaces to ws-token
+
+           unstring ws-work-line delimited by all space
+               into ws-token
+               with pointer ws-work-ptr
+           end-unstring
+
+           if ws-token not = spaces
+               perform store-token-if-switch
+           end-if.
+
+
+      *> Recognizes a token of the form "--key=value" or "/key=value"
+      *> and adds it to the switch table. Anything else is ignored --
+      *> it is a positional argument, not a named switch.
+       store-token-if-switch.
+
+           move 0 to ws-equals-pos
+           move 0 to ws-token-len
+
+           if ws-token(1:2) = "--"
+               move ws-token(3:78) to ws-token
+           else
+               if ws-token(1:1) = "/"
+                   move ws-token(2:79) to ws-token
+               else
+                   exit paragraph
+               end-if
+           end-if
+
+           move function length(function trim(ws-token)) to ws-token-len
+
+           if ws-token-len = 0
+               exit paragraph
+           end-if
+
+           inspect ws-token tallying ws-equals-pos
+               for characters before "="
+
+           if ws-equals-pos = 0 or ws-equals-pos >= ws-token-len
+               exit paragraph
+           end-if
+
+           add 1 to l-switch-count
+           set l-switch-idx to l-switch-count
+
+           move spaces to l-switch-key(l-switch-idx)
+           move spaces to l-switch-value(l-switch-idx)
+
+           move ws-token(1:ws-equals-pos) to l-switch-key(l-switch-idx)
+
+      *> ws-equals-pos holds the count of characters before "=", so
+      *> "=" itself sits one past that -- the value starts two past.
+           add 2 to ws-equals-pos
+           move ws-token(ws-equals-pos:) to l-switch-value(l-switch-idx)
+
+           exit paragraph.
+
+       end program cmd-arg-parser.

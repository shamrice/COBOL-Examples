@@ -1,6 +1,15 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2021-09-19
+      * updated: 2026-08-09 EE: accept real file names for the two
+      *          input files via "--file1=" / "--file2=" command line
+      *          switches (shared cmd-arg-parser subprogram, same as
+      *          read_cmd_line_args.cbl), so this can drive a real
+      *          merge/sort instead of only the built-in test data.
+      * updated: 2026-08-09 EE: split the checkpointed restart into a
+      *          dedicated skip-checkpointed-records phase so records
+      *          from a prior run are actually advanced past and not
+      *          just re-read with their display suppressed.
       * purpose: Testing sort and merge syntax on test data.
       * tectonics: cobc
       ******************************************************************
@@ -12,11 +21,11 @@
 
        file-control.
 
-           select fd-test-file-1 assign to "test-file-1.txt"
+           select fd-test-file-1 assign to ws-test-file-1-name
            organization is line sequential
            file status is ws-fs-status-1.
 
-           select fd-test-file-2 assign to "test-file-2.txt"
+           select fd-test-file-2 assign to ws-test-file-2-name
            organization is line sequential
            file status is ws-fs-status-2.
 
@@ -31,6 +40,16 @@
            organization is line sequential
            file status is ws-fs-status-sorted.
 
+           select fd-checkpoint-file
+           assign to "merge-checkpoint.txt"
+           organization is line sequential
+           file status is ws-fs-status-checkpoint.
+
+           select fd-duplicate-contract-id
+           assign to "duplicate-contract-id.txt"
+           organization is line sequential
+           file status is ws-fs-status-duplicate.
+
 
        data division.
 
@@ -76,20 +95,86 @@
            05  f-customer-contract-id              pic 9(5).
            05  f-customer-comment                  pic x(25).
 
+       fd  fd-checkpoint-file.
+       01  f-checkpoint-record                     pic 9(7).
+
+       fd  fd-duplicate-contract-id.
+       01  f-duplicate-record                      pic x(132).
+
        working-storage section.
 
        01  ws-fs-status-1                          pic xx.
        01  ws-fs-status-2                          pic xx.
        01  ws-fs-status-merge                      pic xx.
        01  ws-fs-status-sorted                     pic xx.
+       01  ws-fs-status-checkpoint                  pic xx.
+       01  ws-fs-status-duplicate                   pic xx.
 
        01  ws-eof-sw                               pic x value 'N'.
            88  ws-eof                              value 'Y'.
            88  ws-not-eof                          value 'N'.
 
+      *> Number of fd-merged-file records already processed on a
+      *> prior run, loaded from fd-checkpoint-file. Records read up to
+      *> this count are skipped on restart instead of being
+      *> reprocessed. A checkpoint is re-saved every
+      *> ws-checkpoint-interval records so a kill partway through a
+      *> large real customer extract only costs a few records of
+      *> rework, not the whole merge.
+       01  ws-checkpoint-count                     pic 9(7) value 0.
+       01  ws-checkpoint-save-count                pic 9(7) value 0.
+       01  ws-records-read                         pic 9(7) value 0.
+       01  ws-checkpoint-interval                  pic 9(3) value 2.
+
+      *> Tracks the previous record's contract id while reading the
+      *> sorted output, since fd-sorted-contract-id is sorted on
+      *> f-customer-contract-id and any duplicate will land on two
+      *> consecutive records.
+       01  ws-prev-contract-id                      pic 9(5) value 0.
+       01  ws-prev-customer-id                      pic 9(5) value 0.
+       01  ws-has-prev-sw                            pic x value 'N'.
+           88  ws-has-prev                           value 'Y'.
+           88  ws-no-prev                             value 'N'.
+       01  ws-duplicate-count                        pic 999 value 0.
+
+      *> Used by check-file-status below to report on whichever file
+      *> operation just ran, so every open/close/sort/merge in this
+      *> program can be checked the same way instead of repeating the
+      *> same inline if block over and over.
+       01  ws-check-status                           pic xx.
+       01  ws-check-description                       pic x(50).
+
+      *> Input file names, overridable via "--file1=" / "--file2="
+      *> command line switches. When neither is supplied, the original
+      *> hardcoded test-file-1.txt/test-file-2.txt pair is used and
+      *> create-test-data seeds them, same as before this change.
+       01  ws-test-file-1-name                      pic x(50)
+                                                     value
+                                                     "test-file-1.txt".
+       01  ws-test-file-2-name                      pic x(50)
+                                                     value
+                                                     "test-file-2.txt".
+
+       01  ws-cmd-args                               pic x(256).
+
+       01  ws-switch-table.
+           05  ws-switch-count          pic 9(3) comp.
+           05  ws-switch-entry          occurs 20 times
+                                        indexed by ws-switch-idx.
+               10  ws-switch-key        pic x(30).
+               10  ws-switch-value      pic x(50).
+
+       01  ws-using-real-files-sw                    pic x value 'N'.
+           88  ws-using-real-files                  value 'Y'.
+           88  ws-using-test-data                   value 'N'.
+
        procedure division.
        main-procedure.
-           perform create-test-data
+           perform load-file-name-switches
+
+           if ws-using-test-data
+               perform create-test-data
+           end-if
 
            perform merge-and-display-files
 
@@ -100,6 +185,44 @@
            stop run.
 
 
+      *> Parses the command line for "--file1=" / "--file2=" switches
+      *> via the shared cmd-arg-parser subprogram and, if either is
+      *> given, overrides the default input file names and skips
+      *> generating built-in test data -- the real files are assumed
+      *> to already exist in the right record layout.
+       load-file-name-switches.
+
+           set ws-using-test-data to true
+
+           accept ws-cmd-args from command-line
+
+           call "cmd-arg-parser" using ws-cmd-args ws-switch-table
+
+           perform varying ws-switch-idx from 1 by 1
+           until ws-switch-idx > ws-switch-count
+
+               if function trim(ws-switch-key(ws-switch-idx)) = "file1"
+                   move ws-switch-value(ws-switch-idx)
+                       to ws-test-file-1-name
+                   set ws-using-real-files to true
+               end-if
+
+               if function trim(ws-switch-key(ws-switch-idx)) = "file2"
+                   move ws-switch-value(ws-switch-idx)
+                       to ws-test-file-2-name
+                   set ws-using-real-files to true
+               end-if
+           end-perform
+
+           if ws-using-real-files
+               display "Using real input files: "
+                   function trim(ws-test-file-1-name) " and "
+                   function trim(ws-test-file-2-name)
+           end-if
+
+           exit paragraph.
+
+
        merge-and-display-files.
 
            display "Merging and sorting files..."
@@ -109,27 +232,125 @@
                of f-customer-record-merged
                using fd-test-file-1 fd-test-file-2 giving fd-merged-file
 
-           open input fd-merged-file
+           perform load-merge-checkpoint
 
-               if ws-fs-status-merge not = "00" then
-                   display "Error opening merged output file: "
-                       ws-fs-status-merge
-                   end-display
-                   stop run
-               end-if
+           open input fd-merged-file
+               move ws-fs-status-merge to ws-check-status
+               move "open fd-merged-file" to ws-check-description
+               perform check-file-status
 
                set ws-not-eof to true
+               move 0 to ws-records-read
+
+      *> Records up through the checkpoint were already displayed and
+      *> accounted for on a prior run -- advance past them here without
+      *> redoing that work, instead of running the real display/
+      *> checkpoint-save loop below over them a second time.
+               if ws-checkpoint-count > 0
+                   perform skip-checkpointed-records
+               end-if
 
                perform until ws-eof
                    read fd-merged-file
                        at end
                            set ws-eof to true
                        not at end
+                           add 1 to ws-records-read
                            display f-customer-record-merged
+
+                           if function mod(ws-records-read,
+                               ws-checkpoint-interval) = 0
+                               move ws-records-read
+                                   to ws-checkpoint-save-count
+                               perform save-merge-checkpoint
+                           end-if
                    end-read
                end-perform
 
            close fd-merged-file
+           move ws-fs-status-merge to ws-check-status
+           move "close fd-merged-file" to ws-check-description
+           perform check-file-status
+
+      *> Merge finished clean, so clear the checkpoint -- the next
+      *> run should start from the beginning again.
+           move 0 to ws-checkpoint-save-count
+           perform save-merge-checkpoint
+
+           exit paragraph.
+
+
+
+      *> Advances fd-merged-file past the ws-checkpoint-count records
+      *> already processed on a prior run, with no display and no
+      *> checkpoint-save work of its own -- this is the phase a
+      *> restart actually skips, rather than the full display/
+      *> checkpoint-save loop just being silenced over records it
+      *> still re-reads.
+       skip-checkpointed-records.
+
+           perform until ws-records-read >= ws-checkpoint-count
+               or ws-eof
+               read fd-merged-file
+                   at end
+                       set ws-eof to true
+                   not at end
+                       add 1 to ws-records-read
+               end-read
+           end-perform
+
+           exit paragraph.
+
+
+
+      *> Reads the record count left behind by a prior run from
+      *> fd-checkpoint-file. If the file doesn't exist yet (a first
+      *> run), ws-checkpoint-count stays at zero and nothing is
+      *> skipped.
+       load-merge-checkpoint.
+
+           move 0 to ws-checkpoint-count
+
+           open input fd-checkpoint-file
+
+           if ws-fs-status-checkpoint = "00"
+               read fd-checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move f-checkpoint-record to ws-checkpoint-count
+               end-read
+               close fd-checkpoint-file
+           end-if
+
+           if ws-checkpoint-count > 0
+               display "Resuming merge after checkpoint: "
+                   ws-checkpoint-count " records already processed."
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Writes the current ws-records-read count out to
+      *> fd-checkpoint-file so a restart after a kill partway through
+      *> a large merge can skip straight past what's already been
+      *> processed.
+       save-merge-checkpoint.
+
+           move ws-checkpoint-save-count to f-checkpoint-record
+
+           open output fd-checkpoint-file
+           move ws-fs-status-checkpoint to ws-check-status
+           move "open fd-checkpoint-file" to ws-check-description
+           perform check-file-status
+
+           write f-checkpoint-record
+
+           close fd-checkpoint-file
+           move ws-fs-status-checkpoint to ws-check-status
+           move "close fd-checkpoint-file" to ws-check-description
+           perform check-file-status
 
            exit paragraph.
 
@@ -145,15 +366,19 @@
                using fd-merged-file giving fd-sorted-contract-id
 
            open input fd-sorted-contract-id
-
-               if ws-fs-status-sorted not = "00" then
-                   display "Error opening sorted output file: "
-                       ws-fs-status-sorted
-                   end-display
-                   stop run
-               end-if
+               move ws-fs-status-sorted to ws-check-status
+               move "open fd-sorted-contract-id" to ws-check-description
+               perform check-file-status
 
                set ws-not-eof to true
+               set ws-no-prev to true
+               move 0 to ws-duplicate-count
+
+               open output fd-duplicate-contract-id
+               move ws-fs-status-duplicate to ws-check-status
+               move "open fd-duplicate-contract-id"
+                   to ws-check-description
+               perform check-file-status
 
                perform until ws-eof
                    read fd-sorted-contract-id
@@ -161,10 +386,65 @@
                            set ws-eof to true
                        not at end
                            display f-customer-record-sorted-contract-id
+
+                           if ws-has-prev
+                           and f-customer-contract-id
+                               of f-customer-record-sorted-contract-id
+                               = ws-prev-contract-id
+                               perform report-duplicate-contract-id
+                           end-if
+
+                           move f-customer-contract-id
+                               of f-customer-record-sorted-contract-id
+                               to ws-prev-contract-id
+                           move f-customer-id
+                               of f-customer-record-sorted-contract-id
+                               to ws-prev-customer-id
+                           set ws-has-prev to true
                    end-read
                end-perform
 
+               close fd-duplicate-contract-id
+               move ws-fs-status-duplicate to ws-check-status
+               move "close fd-duplicate-contract-id"
+                   to ws-check-description
+               perform check-file-status
+
+               if ws-duplicate-count > 0
+                   display space
+                   display ws-duplicate-count
+                       " duplicate contract id(s) found, see "
+                       "duplicate-contract-id.txt"
+               end-if
+
            close fd-sorted-contract-id
+           move ws-fs-status-sorted to ws-check-status
+           move "close fd-sorted-contract-id" to ws-check-description
+           perform check-file-status
+
+           exit paragraph.
+
+
+
+      *> Writes an exception line for a contract id shared by the
+      *> previous record and the one just read, naming both customer
+      *> ids involved.
+       report-duplicate-contract-id.
+
+           add 1 to ws-duplicate-count
+
+           move spaces to f-duplicate-record
+           string
+               "Duplicate contract id "
+               f-customer-contract-id
+                   of f-customer-record-sorted-contract-id
+               " on customer ids " ws-prev-customer-id
+               " and " f-customer-id
+                   of f-customer-record-sorted-contract-id
+               into f-duplicate-record
+           end-string
+
+           write f-duplicate-record
 
            exit paragraph.
 
@@ -175,12 +455,9 @@
            display "Creating test data files..."
 
            open output fd-test-file-1
-               if ws-fs-status-1 not = "00" then
-                   display "Failed to open file for output: "
-                       ws-fs-status-1
-                   end-display
-                   stop run
-               end-if
+               move ws-fs-status-1 to ws-check-status
+               move "open fd-test-file-1" to ws-check-description
+               perform check-file-status
 
                move 1 to f-customer-id of f-customer-record-east
                move "last-1" to f-customer-last-name
@@ -258,16 +535,16 @@
 
                write f-customer-record-east
            close fd-test-file-1
+           move ws-fs-status-1 to ws-check-status
+           move "close fd-test-file-1" to ws-check-description
+           perform check-file-status
 
 
 
            open output fd-test-file-2
-               if ws-fs-status-2 not = "00" then
-                   display "Failed to open file for output: "
-                       ws-fs-status-2
-                   end-display
-                   stop run
-               end-if
+               move ws-fs-status-2 to ws-check-status
+               move "open fd-test-file-2" to ws-check-description
+               perform check-file-status
 
                move 999 to f-customer-id of f-customer-record-west
                move "last-999" to f-customer-last-name
@@ -333,7 +610,27 @@
                write f-customer-record-west
 
            close fd-test-file-2
+           move ws-fs-status-2 to ws-check-status
+           move "close fd-test-file-2" to ws-check-description
+           perform check-file-status
+
+
+           exit paragraph.
+
+
+
+      *> Checks ws-check-status, moved in by the caller right after a
+      *> file operation completes. Anything other than "00" aborts the
+      *> run with the operation's description and status code rather
+      *> than letting a silently bad sort, merge, open, or close flow
+      *> downstream.
+       check-file-status.
 
+           if ws-check-status not = "00"
+               display "Error: " function trim(ws-check-description)
+                   " failed with status " ws-check-status
+               stop run
+           end-if
 
            exit paragraph.
 

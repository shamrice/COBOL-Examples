@@ -0,0 +1,474 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2021-09-19
+      * updated: 2026-08-09 EE: only seed the demo master/transaction
+      *          files on first run (file status "35"), so a real
+      *          master/transaction pair placed here isn't clobbered
+      *          on later runs.
+      * updated: 2026-08-09 EE: write-customer-master now actually
+      *          renames customer-master.txt.new onto
+      *          customer-master.txt via CBL_RENAME_FILE once it's
+      *          written, instead of leaving the ".new" file sitting
+      *          next to a never-updated master.
+      * purpose: Transaction-driven add/change/delete batch update
+      *          against a customer master file, using the same
+      *          customer record layout as merge_sort_test.cbl.
+      * tectonics: cobc
+      ******************************************************************
+       identification division.
+       program-id. customer-master-update.
+
+       environment division.
+       input-output section.
+
+       file-control.
+
+           select fd-customer-master assign to ws-customer-master-name
+           organization is line sequential
+           file status is ws-fs-status-master.
+
+           select fd-customer-transactions
+           assign to "customer-transactions.txt"
+           organization is line sequential
+           file status is ws-fs-status-trans.
+
+           select fd-customer-master-out
+           assign to ws-customer-master-out-name
+           organization is line sequential
+           file status is ws-fs-status-master-out.
+
+       data division.
+
+       file section.
+
+       fd  fd-customer-master.
+       01  f-customer-record-master.
+           05  f-customer-id                       pic 9(5).
+           05  f-customer-last-name                pic x(50).
+           05  f-customer-first-name               pic x(50).
+           05  f-customer-contract-id              pic 9(5).
+           05  f-customer-comment                  pic x(25).
+
+      *> Same fields as the master, with a leading transaction code.
+      *> 'A' adds a new customer, 'C' changes an existing one (blank
+      *> fields on the transaction leave the master value alone), and
+      *> 'D' removes the customer from the master.
+       fd  fd-customer-transactions.
+       01  f-customer-transaction.
+           05  f-trans-code                        pic x.
+               88  trans-add                       value 'A'.
+               88  trans-change                    value 'C'.
+               88  trans-delete                     value 'D'.
+           05  f-trans-customer-id                 pic 9(5).
+           05  f-trans-last-name                   pic x(50).
+           05  f-trans-first-name                  pic x(50).
+           05  f-trans-contract-id                 pic 9(5).
+           05  f-trans-comment                     pic x(25).
+
+       fd  fd-customer-master-out.
+       01  f-customer-record-master-out.
+           05  f-customer-id-out                   pic 9(5).
+           05  f-customer-last-name-out             pic x(50).
+           05  f-customer-first-name-out            pic x(50).
+           05  f-customer-contract-id-out           pic 9(5).
+           05  f-customer-comment-out               pic x(25).
+
+       working-storage section.
+
+      *> Named separately (rather than literal ASSIGN clauses) so
+      *> write-customer-master can rename ws-customer-master-out-name
+      *> onto ws-customer-master-name once the new master is written.
+       01  ws-customer-master-name                 pic x(50)
+                                           value "customer-master.txt".
+       01  ws-customer-master-out-name             pic x(50)
+                                       value "customer-master.txt.new".
+
+       01  ws-fs-status-master                     pic xx.
+       01  ws-fs-status-trans                      pic xx.
+       01  ws-fs-status-master-out                  pic xx.
+
+      *> Return code from the CBL_RENAME_FILE runtime call in
+      *> write-customer-master -- zero is success, nonzero is a
+      *> system-level rename failure (e.g. permissions).
+       01  ws-rename-status                        pic s9(9) comp-5.
+
+       01  ws-eof-sw                                pic x value 'N'.
+           88  ws-eof                               value 'Y'.
+           88  ws-not-eof                           value 'N'.
+
+      *> The master is worked on in memory as a table so add/change/
+      *> delete transactions can be applied in any order against it
+      *> before the whole thing is rewritten out to the new master.
+       01  ws-num-customers                         pic 999 comp.
+
+       01  ws-customer-record     occurs 0 to 200 times
+                                   depending on ws-num-customers
+                                   indexed by ws-customer-idx.
+           05  ws-customer-id                       pic 9(5).
+           05  ws-customer-last-name                pic x(50).
+           05  ws-customer-first-name               pic x(50).
+           05  ws-customer-contract-id              pic 9(5).
+           05  ws-customer-comment                  pic x(25).
+
+       01  ws-found-idx                             pic 999 value 0.
+
+       01  ws-added-count                           pic 999 value 0.
+       01  ws-changed-count                         pic 999 value 0.
+       01  ws-deleted-count                         pic 999 value 0.
+       01  ws-rejected-count                        pic 999 value 0.
+
+       procedure division.
+       main-procedure.
+
+           perform load-customer-master
+           perform apply-transactions
+           perform write-customer-master
+
+           display space
+           display "Customer master update complete."
+           display "Added:    " ws-added-count
+           display "Changed:  " ws-changed-count
+           display "Deleted:  " ws-deleted-count
+           display "Rejected: " ws-rejected-count
+           display space
+           display "Customer master after update:"
+
+           perform varying ws-customer-idx from 1 by 1
+           until ws-customer-idx > ws-num-customers
+               display ws-customer-record(ws-customer-idx)
+           end-perform
+
+           stop run.
+
+
+      *> Reads fd-customer-master in full into ws-customer-record so
+      *> the transactions below can be applied against it in memory.
+      *> If the master doesn't exist yet (status "35"), seeds a small
+      *> starting master first, the same "35" create-then-reopen
+      *> fallback accept-secure.cbl uses for its user file, so a real
+      *> master placed here is never overwritten on later runs.
+       load-customer-master.
+
+           move 0 to ws-num-customers
+           set ws-not-eof to true
+
+           open input fd-customer-master
+
+               if ws-fs-status-master = "35" then
+                   perform create-test-master
+                   open input fd-customer-master
+               end-if
+
+               if ws-fs-status-master not = "00" then
+                   display "Error opening customer master: "
+                       ws-fs-status-master
+                   end-display
+                   stop run
+               end-if
+
+               perform until ws-eof
+                   read fd-customer-master
+                       at end
+                           set ws-eof to true
+                       not at end
+                           add 1 to ws-num-customers
+                           move f-customer-record-master
+                               to ws-customer-record(ws-num-customers)
+                   end-read
+               end-perform
+
+           close fd-customer-master
+
+           exit paragraph.
+
+
+
+      *> Reads each transaction and applies it against the in-memory
+      *> customer master table according to its transaction code. If
+      *> the transaction file doesn't exist yet (status "35"), seeds a
+      *> small demo batch first, the same fallback load-customer-master
+      *> uses above.
+       apply-transactions.
+
+           set ws-not-eof to true
+
+           open input fd-customer-transactions
+
+               if ws-fs-status-trans = "35" then
+                   perform create-test-transactions
+                   open input fd-customer-transactions
+               end-if
+
+               if ws-fs-status-trans not = "00" then
+                   display "Error opening customer transactions: "
+                       ws-fs-status-trans
+                   end-display
+                   stop run
+               end-if
+
+               perform until ws-eof
+                   read fd-customer-transactions
+                       at end
+                           set ws-eof to true
+                       not at end
+                           perform apply-one-transaction
+                   end-read
+               end-perform
+
+           close fd-customer-transactions
+
+           exit paragraph.
+
+
+
+      *> Finds f-trans-customer-id in ws-customer-record, leaving the
+      *> matching index in ws-found-idx, or zero when no match exists.
+       find-customer.
+
+           move 0 to ws-found-idx
+
+           perform varying ws-customer-idx from 1 by 1
+           until ws-customer-idx > ws-num-customers
+               if ws-customer-id(ws-customer-idx) = f-trans-customer-id
+                   move ws-customer-idx to ws-found-idx
+                   exit perform
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+
+      *> Dispatches the transaction just read to its add, change, or
+      *> delete handling based on f-trans-code.
+       apply-one-transaction.
+
+           perform find-customer
+
+           evaluate true
+               when trans-add
+                   perform apply-add-transaction
+
+               when trans-change
+                   perform apply-change-transaction
+
+               when trans-delete
+                   perform apply-delete-transaction
+
+               when other
+                   display "Rejected: unknown transaction code '"
+                       f-trans-code "' for customer "
+                       f-trans-customer-id
+                   add 1 to ws-rejected-count
+           end-evaluate
+
+           exit paragraph.
+
+
+
+      *> 'A' adds a new customer to the end of the table. Rejected if
+      *> the customer id is already on the master.
+       apply-add-transaction.
+
+           if ws-found-idx > 0
+               display "Rejected add, customer id already exists: "
+                   f-trans-customer-id
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           add 1 to ws-num-customers
+           move f-trans-customer-id
+               to ws-customer-id(ws-num-customers)
+           move f-trans-last-name
+               to ws-customer-last-name(ws-num-customers)
+           move f-trans-first-name
+               to ws-customer-first-name(ws-num-customers)
+           move f-trans-contract-id
+               to ws-customer-contract-id(ws-num-customers)
+           move f-trans-comment
+               to ws-customer-comment(ws-num-customers)
+
+           add 1 to ws-added-count
+
+           exit paragraph.
+
+
+
+      *> 'C' changes an existing customer. Any blank transaction field
+      *> leaves the corresponding master field untouched, so a change
+      *> transaction only has to carry the fields actually changing.
+       apply-change-transaction.
+
+           if ws-found-idx = 0
+               display "Rejected change, customer id not found: "
+                   f-trans-customer-id
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           if f-trans-last-name not = spaces
+               move f-trans-last-name
+                   to ws-customer-last-name(ws-found-idx)
+           end-if
+
+           if f-trans-first-name not = spaces
+               move f-trans-first-name
+                   to ws-customer-first-name(ws-found-idx)
+           end-if
+
+           if f-trans-contract-id not = 0
+               move f-trans-contract-id
+                   to ws-customer-contract-id(ws-found-idx)
+           end-if
+
+           if f-trans-comment not = spaces
+               move f-trans-comment
+                   to ws-customer-comment(ws-found-idx)
+           end-if
+
+           add 1 to ws-changed-count
+
+           exit paragraph.
+
+
+
+      *> 'D' removes a customer from the table by sliding every entry
+      *> after it down by one and shrinking ws-num-customers.
+       apply-delete-transaction.
+
+           if ws-found-idx = 0
+               display "Rejected delete, customer id not found: "
+                   f-trans-customer-id
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           perform varying ws-customer-idx from ws-found-idx by 1
+           until ws-customer-idx > ws-num-customers - 1
+               move ws-customer-record(ws-customer-idx + 1)
+                   to ws-customer-record(ws-customer-idx)
+           end-perform
+
+           subtract 1 from ws-num-customers
+           add 1 to ws-deleted-count
+
+           exit paragraph.
+
+
+
+      *> Rewrites fd-customer-master-out from the updated in-memory
+      *> table, then replaces the prior master with it so the next
+      *> run picks up today's changes.
+       write-customer-master.
+
+           open output fd-customer-master-out
+
+               perform varying ws-customer-idx from 1 by 1
+               until ws-customer-idx > ws-num-customers
+                   move ws-customer-record(ws-customer-idx)
+                       to f-customer-record-master-out
+                   write f-customer-record-master-out
+               end-perform
+
+           close fd-customer-master-out
+
+           call "CBL_RENAME_FILE" using
+               ws-customer-master-out-name
+               ws-customer-master-name
+               returning ws-rename-status
+
+           if ws-rename-status not = 0
+               display "Error replacing customer master, rename "
+                   "status: " ws-rename-status
+               end-display
+               stop run
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Seeds a small starting master so this program can be run on
+      *> its own the first time, the same way merge_sort_test.cbl's
+      *> create-test-data paragraph seeds its merge input files. Only
+      *> called by load-customer-master when the master is missing.
+       create-test-master.
+
+           open output fd-customer-master
+
+               move 1 to f-customer-id of f-customer-record-master
+               move "last-1" to f-customer-last-name
+                   of f-customer-record-master
+               move "first-1" to f-customer-first-name
+                   of f-customer-record-master
+               move 5423 to f-customer-contract-id
+                   of f-customer-record-master
+               move "comment-1" to f-customer-comment
+                   of f-customer-record-master
+               write f-customer-record-master
+
+               move 5 to f-customer-id of f-customer-record-master
+               move "last-5" to f-customer-last-name
+                   of f-customer-record-master
+               move "first-5" to f-customer-first-name
+                   of f-customer-record-master
+               move 12323 to f-customer-contract-id
+                   of f-customer-record-master
+               move "comment-5" to f-customer-comment
+                   of f-customer-record-master
+               write f-customer-record-master
+
+               move 10 to f-customer-id of f-customer-record-master
+               move "last-10" to f-customer-last-name
+                   of f-customer-record-master
+               move "first-10" to f-customer-first-name
+                   of f-customer-record-master
+               move 653 to f-customer-contract-id
+                   of f-customer-record-master
+               move "comment-10" to f-customer-comment
+                   of f-customer-record-master
+               write f-customer-record-master
+
+           close fd-customer-master
+
+           exit paragraph.
+
+
+
+      *> Seeds a small batch of add/change/delete transactions to
+      *> demonstrate the job end to end. Only called by
+      *> apply-transactions when the transaction file is missing.
+       create-test-transactions.
+
+           open output fd-customer-transactions
+
+               move 'A' to f-trans-code
+               move 50 to f-trans-customer-id
+               move "last-50" to f-trans-last-name
+               move "first-50" to f-trans-first-name
+               move 5050 to f-trans-contract-id
+               move "comment-50" to f-trans-comment
+               write f-customer-transaction
+
+               move 'C' to f-trans-code
+               move 5 to f-trans-customer-id
+               move spaces to f-trans-last-name
+               move spaces to f-trans-first-name
+               move 99999 to f-trans-contract-id
+               move "renewed contract" to f-trans-comment
+               write f-customer-transaction
+
+               move 'D' to f-trans-code
+               move 10 to f-trans-customer-id
+               move spaces to f-trans-last-name
+               move spaces to f-trans-first-name
+               move 0 to f-trans-contract-id
+               move spaces to f-trans-comment
+               write f-customer-transaction
+
+           close fd-customer-transactions
+
+           exit paragraph.
+
+       end program customer-master-update.

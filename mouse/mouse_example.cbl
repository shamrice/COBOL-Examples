@@ -1,6 +1,10 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2022-04-13
+      * updated: 2026-08-09 EE: add S to save the canvas to a file and
+      *          L to load a previously saved canvas back, plus a
+      *          right-click color-picker menu overlay for mouse-only
+      *          users.
       * purpose: A simple paint program to demo the mouse functionality.
       * tectonics: cobc
       ******************************************************************
@@ -15,9 +19,24 @@
            cursor is ws-cursor-position
            crt status is ws-crt-status.
 
+       input-output section.
+       file-control.
+
+           select fd-canvas assign to "canvas.dat"
+           organization is line sequential
+           file status is ws-fs-status-canvas.
+
        data division.
        file section.
 
+           fd  fd-canvas.
+           01  f-canvas-record.
+               05  f-canvas-line               pic 99.
+               05  filler                       pic x value space.
+               05  f-canvas-col                pic 99.
+               05  filler                       pic x value space.
+               05  f-canvas-color               pic 9.
+
        working-storage section.
 
        copy screenio.
@@ -44,6 +63,30 @@
 
        01  ws-draw-color                       pic 9.
 
+      *> Painted-cell canvas, kept as a sparse list of the cells drawn
+      *> on rather than a dense grid, so saving/loading is just a
+      *> simple list of (line, col, color) records.
+       01  ws-fs-status-canvas                 pic xx.
+
+       01  ws-canvas-table.
+           05  ws-canvas-count                 pic 9(4) comp value 0.
+           05  ws-canvas-cell occurs 1000 times
+                                         indexed by ws-canvas-idx.
+               10  ws-canvas-cell-line          pic 99.
+               10  ws-canvas-cell-col          pic 99.
+               10  ws-canvas-cell-color         pic 9.
+
+      *> Right-click color-picker menu overlay.
+       01  ws-menu-color-idx                   pic 9.
+
+       01  ws-menu-position.
+           05  ws-menu-line                    pic 99.
+           05  ws-menu-col                     pic 99.
+
+       01  ws-replay-position.
+           05  ws-replay-line                  pic 99.
+           05  ws-replay-col                   pic 99.
+
        procedure division.
            set environment "COB_SCREEN_EXCEPTIONS" to 'Y'.
            set environment "COB_SCREEN_ESC" to 'Y'.
@@ -70,6 +113,13 @@
                background-color cob-color-blue
                at 2001
            end-display
+           display
+               "S to save canvas. L to load canvas. Right mouse" &
+               " down for color-picker menu."
+               foreground-color cob-color-white highlight
+               background-color cob-color-blue
+               at 2101
+           end-display
 
 
            perform until ws-exit
@@ -92,6 +142,14 @@
                        stop run
                    end-if
 
+                   if ws-kb-input = 'S' then
+                       perform save-canvas-to-file
+                   end-if
+
+                   if ws-kb-input = 'L' then
+                       perform load-canvas-from-file
+                   end-if
+
                    if ws-kb-input is numeric then
                        move ws-kb-input to ws-draw-color
                        if ws-draw-color > 7 then
@@ -111,6 +169,9 @@
                    when COB-SCR-LEFT-RELEASED
                        set ws-mouse-not-clicked to true
 
+                   when COB-SCR-RIGHT-PRESSED
+                       perform show-color-picker-menu
+
                end-evaluate
 
                if ws-cursor-position not = zeros
@@ -123,10 +184,173 @@
                        background-color ws-draw-color
                        at ws-cursor-position
                    end-display
+
+                   perform record-painted-cell
                end-if
 
            end-perform
 
            stop run.
 
+
+      *> Remembers a painted cell in the in-memory canvas table so it
+      *> can later be written out by save-canvas-to-file. The table is
+      *> capped at 1000 cells -- once full, further strokes still
+      *> paint the screen but stop being recorded.
+       record-painted-cell.
+
+           if ws-canvas-count < 1000
+               add 1 to ws-canvas-count
+               set ws-canvas-idx to ws-canvas-count
+               move ws-cursor-line to ws-canvas-cell-line(ws-canvas-idx)
+               move ws-cursor-col to ws-canvas-cell-col(ws-canvas-idx)
+               move ws-draw-color to ws-canvas-cell-color(ws-canvas-idx)
+           end-if
+
+           exit paragraph.
+
+
+      *> Writes every recorded cell out to canvas.dat so the drawing
+      *> can be resumed in a later run.
+       save-canvas-to-file.
+
+           open output fd-canvas
+
+           if ws-fs-status-canvas not = "00"
+               display "Error saving canvas: " ws-fs-status-canvas
+                   at 2201
+               exit paragraph
+           end-if
+
+           perform varying ws-canvas-idx from 1 by 1
+               until ws-canvas-idx > ws-canvas-count
+
+               move ws-canvas-cell-line(ws-canvas-idx) to f-canvas-line
+               move ws-canvas-cell-col(ws-canvas-idx) to f-canvas-col
+               move ws-canvas-cell-color(ws-canvas-idx)
+                   to f-canvas-color
+               write f-canvas-record
+           end-perform
+
+           close fd-canvas
+
+           display "Canvas saved.              " at 2201
+
+           exit paragraph.
+
+
+      *> Repaints the screen from a previously saved canvas.dat,
+      *> replacing whatever is in the in-memory canvas table.
+       load-canvas-from-file.
+
+           move 0 to ws-canvas-count
+
+           open input fd-canvas
+
+           if ws-fs-status-canvas not = "00"
+               display "Error loading canvas: " ws-fs-status-canvas
+                   at 2201
+               exit paragraph
+           end-if
+
+           perform until ws-fs-status-canvas = "10"
+               or ws-canvas-count >= 1000
+
+               read fd-canvas
+                   at end
+                       move "10" to ws-fs-status-canvas
+                   not at end
+                       add 1 to ws-canvas-count
+                       set ws-canvas-idx to ws-canvas-count
+                       move f-canvas-line
+                           to ws-canvas-cell-line(ws-canvas-idx)
+                       move f-canvas-col
+                           to ws-canvas-cell-col(ws-canvas-idx)
+                       move f-canvas-color
+                           to ws-canvas-cell-color(ws-canvas-idx)
+
+                       move ws-canvas-cell-line(ws-canvas-idx)
+                           to ws-replay-line
+                       move ws-canvas-cell-col(ws-canvas-idx)
+                           to ws-replay-col
+
+                       display
+                           " "
+                           background-color
+                               ws-canvas-cell-color(ws-canvas-idx)
+                           at ws-replay-position
+                       end-display
+               end-read
+           end-perform
+
+           close fd-canvas
+
+           display "Canvas loaded.              " at 2201
+
+           exit paragraph.
+
+
+      *> Right-click color-picker overlay for mouse-only use --
+      *> displays the available cob-color values near the cursor and
+      *> waits for a left click on one of them to set ws-draw-color.
+       show-color-picker-menu.
+
+           move ws-cursor-line to ws-menu-line
+           move ws-cursor-col to ws-menu-col
+
+           if ws-menu-line > 10
+               subtract 9 from ws-menu-line
+           end-if
+
+           if ws-menu-col > 70
+               move 70 to ws-menu-col
+           end-if
+
+           perform varying ws-menu-color-idx from 0 by 1
+               until ws-menu-color-idx > 7
+
+               display
+                   " "
+                   ws-menu-color-idx
+                   " "
+                   background-color ws-menu-color-idx
+                   at ws-menu-position
+               end-display
+
+               add 1 to ws-menu-line
+           end-perform
+
+           set ws-mouse-not-clicked to true
+
+           perform until ws-mouse-clicked or ws-exit
+
+               accept ws-kb-input
+                   with auto-skip no-echo
+                   timeout after 50
+                   upper
+               end-accept
+
+               evaluate ws-crt-status
+                   when COB-SCR-ESC
+                       set ws-exit to true
+                   when COB-SCR-LEFT-PRESSED
+                       set ws-mouse-clicked to true
+               end-evaluate
+
+           end-perform
+
+           if ws-mouse-clicked
+           and ws-cursor-col >= ws-menu-col
+           and ws-cursor-col < ws-menu-col + 3
+           and ws-cursor-line >= ws-menu-line - 8
+           and ws-cursor-line < ws-menu-line
+           then
+               compute ws-draw-color =
+                   ws-cursor-line - (ws-menu-line - 8)
+           end-if
+
+           set ws-mouse-not-clicked to true
+
+           exit paragraph.
+
        end program mouse-example.

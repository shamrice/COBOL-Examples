@@ -2,13 +2,51 @@
       * author: Erik Eriksen
       * date: 2021-07-22
       * updated: 2022-04-28
+      * updated: 2026-08-09 EE: example 7 adds a second record format,
+      *          selected by the UNSTRING_FORMAT environment variable,
+      *          so the same field-splitting logic can unstring either
+      *          a pipe-delimited or a comma-delimited (CSV) record.
+      * updated: 2026-08-09 EE: example 7 also adds a tab-delimited
+      *          format, and drives all three formats off a single
+      *          ws-format-delimiter-char field (the pipe mode now
+      *          reuses the pre-existing ws-delimiter field) instead
+      *          of a hardcoded literal per format.
+      * updated: 2026-08-09 EE: example 8 adds a batch reader that
+      *          unstrings real records out of fd-unstring-input --
+      *          any record with more pipe-delimited fields than
+      *          there are destinations now actually triggers ON
+      *          OVERFLOW and gets written to fd-unstring-error
+      *          instead of silently truncating. Examples 1-7 above
+      *          only ever unstrung a hardcoded WORKING-STORAGE
+      *          literal, so ON OVERFLOW there never had a real
+      *          record -- or an error file -- behind it.
       * purpose: Unstring field into another field examples.
       * tectonics: cobc
       ******************************************************************
        identification division.
        program-id. unstring-example.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-unstring-input assign to "unstring-input.txt"
+           organization is line sequential
+           file status is ws-fs-status-input.
+
+           select fd-unstring-error assign to "unstring-error.txt"
+           organization is line sequential
+           file status is ws-fs-status-error.
+
        data division.
        file section.
+
+           fd  fd-unstring-input.
+           01  f-unstring-input-record        pic x(40).
+
+           fd  fd-unstring-error.
+           01  f-unstring-error-record        pic x(40).
+
        working-storage section.
 
        01  ws-source-str                  pic x(30).
@@ -40,6 +78,45 @@
        01  ws-source-num                  pic $999,999.99.
        01  ws-dest-num                    pic 999 occurs 3 times.
 
+      *> Record-format mode for example 7, selected by the
+      *> UNSTRING_FORMAT environment variable. Defaults to the
+      *> original pipe-delimited layout when unset/unrecognized.
+      *> The pipe mode reuses ws-delimiter above instead of a
+      *> hardcoded literal; the CSV and tab modes each have their own
+      *> delimiter field set to the matching literal character.
+       01  ws-record-format-env           pic x(10).
+       01  ws-record-format-sw           pic x value 'P'.
+           88  ws-format-pipe            value 'P'.
+           88  ws-format-csv             value 'C'.
+           88  ws-format-tab             value 'T'.
+
+       01  ws-format-delimiter-char       pic x.
+
+       01  ws-format-source-record       pic x(40).
+       01  ws-format-dest-info           occurs 6 times
+                                         indexed by ws-format-idx.
+           05  ws-format-dest-str        pic x(10).
+           05  ws-format-delimiter       pic x.
+       01  ws-format-fields-filled       pic 99.
+
+       01  ws-fs-status-input            pic xx.
+       01  ws-fs-status-error            pic xx.
+
+       01  ws-eof-sw                     pic x value 'N'.
+           88  ws-eof                    value 'Y'.
+           88  ws-not-eof                value 'N'.
+
+      *> Batch destinations for example 8 -- only 3 slots, so any
+      *> input record delimited into more than 3 pipe-delimited
+      *> fields overflows and is routed to fd-unstring-error instead
+      *> of being truncated.
+       01  ws-batch-dest-info            occurs 3 times
+                                          indexed by ws-batch-idx.
+           05  ws-batch-dest-str         pic x(15).
+       01  ws-batch-fields-filled        pic 99.
+       01  ws-batch-record-count         pic 9(5) value 0.
+       01  ws-batch-error-count          pic 9(5) value 0.
+
        procedure division.
 
        main-procedure.
@@ -58,6 +135,10 @@
            unstring ws-source-str
                delimited by space
                into ws-part-1 ws-part-2
+               on overflow
+                   display "ERROR: OVERFLOW"
+               not on overflow
+                   display "Successfully unstrung."
            end-unstring
 
            display "PART1: " ws-part-1
@@ -160,6 +241,8 @@
                            count in ws-single-char-count
                    with pointer ws-pointer
                    tallying in ws-single-fields-filled
+                   on overflow
+                       display "ERROR: OVERFLOW"
                end-unstring
 
                display space
@@ -211,6 +294,11 @@
                        delimiter in ws-multi-delimiter(6)
                        count in ws-multi-char-count(6)
                tallying in ws-multi-fields-filled
+               on overflow
+                   display "ERROR: OVERFLOW, source string had more "
+                       "fields than there were destinations for."
+               not on overflow
+                   display "Successfully unstrung."
            end-unstring
 
            perform varying ws-multi-idx
@@ -245,6 +333,10 @@
                into ws-dest-num(1)
                    ws-dest-num(2)
                    ws-dest-num(3)
+               on overflow
+                   display "ERROR: OVERFLOW"
+               not on overflow
+                   display "Successfully unstrung."
            end-unstring
 
            display "PART 1: " ws-dest-num(1)
@@ -252,6 +344,225 @@
            display "PART 3: " ws-dest-num(3)
            display space
 
+
+      *> EXAMPLE 7:
+      *> This example unstrings a record in one of three formats
+      *> picked at run time by the UNSTRING_FORMAT environment
+      *> variable: the original pipe-delimited layout ("P", the
+      *> default), a comma-delimited CSV layout ("C"), or a
+      *> tab-delimited layout ("T"). All three share the same
+      *> unstring-and-display logic below, driven off
+      *> ws-format-delimiter-char, which load-record-format sets to
+      *> match the chosen format -- the pipe mode reuses the
+      *> pre-existing ws-delimiter field rather than a new literal.
+           display spaces
+           display "================================================="
+           display "EX 7 : SECOND RECORD FORMAT (PIPE, CSV, OR TAB)"
+
+           perform load-record-format
+
+           evaluate true
+               when ws-format-csv
+                   move "Jane,Doe,Accounting,12345"
+                       to ws-format-source-record
+                   display space
+                   display "FORMAT: CSV"
+
+               when ws-format-tab
+                   move "Jane" & x"09" & "Doe" & x"09"
+                       & "Accounting" & x"09" & "12345"
+                       to ws-format-source-record
+                   display space
+                   display "FORMAT: TAB"
+
+               when other
+                   move "Jane|Doe|Accounting|12345"
+                       to ws-format-source-record
+                   display space
+                   display "FORMAT: PIPE"
+           end-evaluate
+
+           display "SOURCE STRING: " ws-format-source-record
+
+           unstring ws-format-source-record
+               delimited by ws-format-delimiter-char
+               into
+                   ws-format-dest-str(1)
+                       delimiter in ws-format-delimiter(1)
+                   ws-format-dest-str(2)
+                       delimiter in ws-format-delimiter(2)
+                   ws-format-dest-str(3)
+                       delimiter in ws-format-delimiter(3)
+                   ws-format-dest-str(4)
+                       delimiter in ws-format-delimiter(4)
+               tallying in ws-format-fields-filled
+               on overflow
+                   display "ERROR: OVERFLOW"
+               not on overflow
+                   display "Successfully unstrung."
+           end-unstring
+
+           perform varying ws-format-idx
+           from 1 by 1 until ws-format-idx > 4
+               display space
+               display "FIELD NUMBER: " ws-format-idx
+               display "VALUE: " ws-format-dest-str(ws-format-idx)
+               display "DELIMITER: " ws-format-delimiter(ws-format-idx)
+           end-perform
+
+           display space
+           display "TOTAL FIELDS FILLED: " ws-format-fields-filled
+           display space
+
+
+      *> EXAMPLE 8:
+      *> This example reads real pipe-delimited records out of
+      *> fd-unstring-input, instead of unstringing a hardcoded
+      *> literal like examples 1-7 above. Any record with more than
+      *> 3 fields overflows ws-batch-dest-info and is written to
+      *> fd-unstring-error rather than being silently truncated.
+           display spaces
+           display "================================================="
+           display "EX 8 : BATCH UNSTRING WITH ERROR FILE"
+
+           perform process-batch-records
+
+           display space
+           display "RECORDS READ: " ws-batch-record-count
+           display "RECORDS ROUTED TO ERROR FILE: " ws-batch-error-count
+           display "See unstring-error.txt"
+           display space
+
            goback.
 
+
+      *> Reads the UNSTRING_FORMAT environment variable, sets
+      *> ws-record-format-sw accordingly, and sets
+      *> ws-format-delimiter-char to the matching delimiter character
+      *> so the unstring above is field-driven instead of hardcoding a
+      *> literal per format. Anything other than "CSV"/"TAB"
+      *> (including unset) leaves the original pipe-delimited format,
+      *> using the pre-existing ws-delimiter field, as the default.
+       load-record-format.
+
+           accept ws-record-format-env
+               from environment "UNSTRING_FORMAT"
+
+           evaluate function upper-case(
+               function trim(ws-record-format-env))
+               when "CSV"
+                   set ws-format-csv to true
+                   move "," to ws-format-delimiter-char
+
+               when "TAB"
+                   set ws-format-tab to true
+                   move x"09" to ws-format-delimiter-char
+
+               when other
+                   set ws-format-pipe to true
+                   move ws-delimiter to ws-format-delimiter-char
+           end-evaluate
+
+           exit paragraph.
+
+
+      *> Opens fd-unstring-input (seeding it with create-test-data on
+      *> first run, the same "35" fallback trim/field_scrub.cbl uses)
+      *> and fd-unstring-error, then reads every record and hands it
+      *> to unstring-one-record until end of file.
+       process-batch-records.
+
+           move 0 to ws-batch-record-count
+           move 0 to ws-batch-error-count
+           set ws-not-eof to true
+
+           open input fd-unstring-input
+               if ws-fs-status-input = "35"
+                   perform create-test-data
+                   open input fd-unstring-input
+               end-if
+
+           if ws-fs-status-input not = "00"
+               display "Error opening unstring-input.txt: "
+                   ws-fs-status-input
+               exit paragraph
+           end-if
+
+           open output fd-unstring-error
+
+           if ws-fs-status-error not = "00"
+               display "Error opening unstring-error.txt: "
+                   ws-fs-status-error
+               close fd-unstring-input
+               exit paragraph
+           end-if
+
+           perform until ws-eof
+               read fd-unstring-input
+                   at end
+                       set ws-eof to true
+                   not at end
+                       add 1 to ws-batch-record-count
+                       perform unstring-one-record
+               end-read
+           end-perform
+
+           close fd-unstring-input
+           close fd-unstring-error
+
+           exit paragraph.
+
+
+      *> Unstrings f-unstring-input-record into ws-batch-dest-info.
+      *> A record delimited into more than 3 fields overflows the
+      *> table, so ON OVERFLOW writes the offending record out to
+      *> fd-unstring-error instead of truncating it.
+       unstring-one-record.
+
+           unstring f-unstring-input-record
+               delimited by '|'
+               into
+                   ws-batch-dest-str(1)
+                   ws-batch-dest-str(2)
+                   ws-batch-dest-str(3)
+               tallying in ws-batch-fields-filled
+               on overflow
+                   add 1 to ws-batch-error-count
+                   move f-unstring-input-record
+                       to f-unstring-error-record
+                   write f-unstring-error-record
+                   display "OVERFLOW, routed to error file: "
+                       function trim(f-unstring-input-record)
+               not on overflow
+                   display "Unstrung: "
+                       function trim(f-unstring-input-record)
+           end-unstring
+
+           exit paragraph.
+
+
+      *> Seeds a small demo input file for example 8, with one record
+      *> per field count so both the normal and overflow paths run on
+      *> a fresh checkout. Only called above when fd-unstring-input is
+      *> missing (file status "35"), so a real input file placed here
+      *> isn't clobbered on later runs.
+       create-test-data.
+
+           open output fd-unstring-input
+
+               move "Jane|Doe|Accounting" to f-unstring-input-record
+               write f-unstring-input-record
+
+               move "John|Smith|Sales|12345"
+                   to f-unstring-input-record
+               write f-unstring-input-record
+
+               move "Mary|Jones|Engineering|54321|Extra"
+                   to f-unstring-input-record
+               write f-unstring-input-record
+
+           close fd-unstring-input
+
+           exit paragraph.
+
        end program unstring-example.

@@ -1,6 +1,18 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2021-10-21
+      * updated: 2026-08-09 EE: moved the signed/decimal validation
+      *          logic out into the shared signed-decimal-check
+      *          subprogram (signed_decimal_check.cbl) so other
+      *          programs can call it too, instead of keeping it
+      *          inline here.
+      * updated: 2026-08-09 EE: process-signed-zero-fill now actually
+      *          runs process-zero-fill's naive justify-and-replace
+      *          technique against the raw input first and shows it
+      *          breaking on a signed value, then contrasts that with
+      *          signed-decimal-check's correct zero-filled result --
+      *          previously it just called signed-decimal-check a
+      *          second time with nothing new to show for it.
       * purpose: Example using "is numeric"
       * tectonics: cobc
       ******************************************************************
@@ -13,12 +25,31 @@
        01  ws-user-input                    pic x(10).
        01  ws-user-input-justified          pic x(10) justified right.
 
+       01  ws-signed-decimal-input          pic x(15).
+       01  ws-test-numval-position          pic 99.
+
+      *> Right-justified copy of the same raw input, zero-filled the
+      *> naive way process-zero-fill above does -- demonstrates that
+      *> technique alone smears zeros in front of a sign/decimal value
+      *> instead of producing a valid zero-filled number.
+       01  ws-naive-zero-fill-input         pic x(15) justified right.
+
+      *> Canonical zero-filled form a valid signed/decimal input is
+      *> converted into -- sign kept as a separate leading character
+      *> so it never collides with the zero fill, and the magnitude
+      *> naturally comes out zero-padded since it's an ordinary
+      *> (non-edited) numeric picture.
+       01  ws-signed-decimal-numeric         pic s9(7)v99
+                                             sign leading separate.
+
 
        procedure division.
        main-procedure.
            perform process-plain
            perform process-zero-fill
            perform process-trim
+           perform process-signed-decimal
+           perform process-signed-zero-fill
            stop run.
 
 
@@ -76,4 +107,83 @@
 
            exit paragraph.
 
+
+
+       process-signed-decimal.
+      *> "is numeric" on its own only recognizes unsigned digits, so a
+      *> value like "-123.45" fails it even though it's a perfectly
+      *> valid signed decimal number. The shared signed-decimal-check
+      *> subprogram runs function test-numval/numval for us and hands
+      *> back the first bad character position (zero when valid) and
+      *> the converted value.
+           display
+               "(signed/decimal) Enter a value (e.g. -123.45): "
+               with no advancing
+           end-display
+           accept ws-signed-decimal-input
+
+           call "signed-decimal-check" using ws-signed-decimal-input
+               ws-test-numval-position ws-signed-decimal-numeric
+
+           if ws-test-numval-position = 0
+               display function trim(ws-signed-decimal-input)
+                   " is a valid signed/decimal number, numval = "
+                   ws-signed-decimal-numeric
+           else
+               display function trim(ws-signed-decimal-input)
+                   " is not a valid number, first bad character at "
+                   "position " ws-test-numval-position
+           end-if
+
+           exit paragraph.
+
+
+
+       process-signed-zero-fill.
+      *> process-zero-fill above only zero-fills unsigned digits --
+      *> right justifying a signed/decimal value like " -123.45" and
+      *> then zero-filling the leading spaces would just smear zeros
+      *> in front of the sign ("00-123.45"), not produce a valid
+      *> zero-filled number. Proves that by running the same
+      *> justify-and-replace technique on the raw input first, then
+      *> contrasts it with the shared signed-decimal-check
+      *> subprogram's result, which hands back the converted value
+      *> already in a fixed-width signed numeric picture, so the
+      *> magnitude comes out zero-filled and the sign stays in its
+      *> own separate leading position.
+           display
+               "(signed/decimal zero fill) Enter a value "
+               "(e.g. -123.45): "
+               with no advancing
+           end-display
+           accept ws-signed-decimal-input
+
+           move ws-signed-decimal-input to ws-naive-zero-fill-input
+           inspect ws-naive-zero-fill-input
+               replacing leading spaces by '0'
+
+           display "Naive zero-fill (right-justify, replace leading "
+               "spaces): " ws-naive-zero-fill-input
+
+           if ws-naive-zero-fill-input is numeric
+               display "...is numeric (unexpected for a signed value)."
+           else
+               display "...is NOT numeric -- the sign got smeared "
+                   "into the zero fill."
+           end-if
+
+           call "signed-decimal-check" using ws-signed-decimal-input
+               ws-test-numval-position ws-signed-decimal-numeric
+
+           if ws-test-numval-position = 0
+               display "Correct zero-fill via signed-decimal-check: "
+                   ws-signed-decimal-numeric
+           else
+               display function trim(ws-signed-decimal-input)
+                   " is not a valid number, first bad character at "
+                   "position " ws-test-numval-position
+           end-if
+
+           exit paragraph.
+
        end program is-numeric-test.

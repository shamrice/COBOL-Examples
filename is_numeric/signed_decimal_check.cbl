@@ -0,0 +1,50 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2026-08-09
+      * purpose: Shared signed/decimal numeric validation subprogram.
+      *          "is numeric" on its own only recognizes unsigned
+      *          digits, so a value like "-123.45" fails it even
+      *          though it's a perfectly valid signed decimal number.
+      *          Function test-numval parses the same way function
+      *          numval does and returns the position of the first
+      *          character it couldn't use, or zero when the whole
+      *          value converted cleanly, so it doubles as a validity
+      *          check before a real numval conversion is attempted.
+      *          The converted value comes back in a fixed-width
+      *          signed picture with the sign in its own separate
+      *          leading position, so the magnitude is always
+      *          zero-filled for callers that want that form.
+      * tectonics: cobc -c signed_decimal_check.cbl
+      ******************************************************************
+       identification division.
+       program-id. signed-decimal-check.
+
+       data division.
+
+       file section.
+
+       working-storage section.
+
+       linkage section.
+
+       01  l-input-value                pic x(15).
+       01  l-first-bad-position         pic 99.
+       01  l-converted-value            pic s9(7)v99
+                                        sign leading separate.
+
+       procedure division
+           using l-input-value l-first-bad-position l-converted-value.
+       main-procedure.
+
+           move function test-numval(l-input-value)
+               to l-first-bad-position
+
+           if l-first-bad-position = 0
+               move function numval(l-input-value) to l-converted-value
+           else
+               move 0 to l-converted-value
+           end-if
+
+           goback.
+
+       end program signed-decimal-check.

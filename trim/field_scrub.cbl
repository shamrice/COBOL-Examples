@@ -0,0 +1,198 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2022-05-03
+      * updated: 2026-08-09 EE: only seed the demo input file on first
+      *          run (file status "35"), so a real input file placed
+      *          here isn't clobbered on later runs.
+      * updated: 2026-08-09 EE: only count a record as scrubbed when
+      *          trimming actually changed one of its fields, instead
+      *          of counting every record written.
+      * purpose: Batch utility that runs function trim across every
+      *          text field of a file of customer-style records, the
+      *          same record layout merge_sort_test.cbl and
+      *          customer_master_update.cbl use, so leading/trailing
+      *          whitespace introduced by upstream feeds does not
+      *          carry through into downstream jobs.
+      * tectonics: cobc
+      ******************************************************************
+       identification division.
+       program-id. field-scrub.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-scrub-input assign to "scrub-input.txt"
+           organization is line sequential
+           file status is ws-fs-status-input.
+
+           select fd-scrub-output assign to "scrub-output.txt"
+           organization is line sequential
+           file status is ws-fs-status-output.
+
+       data division.
+
+       file section.
+
+           fd  fd-scrub-input.
+           01  f-scrub-input-record.
+               05  f-in-customer-id            pic 9(5).
+               05  f-in-last-name               pic x(50).
+               05  f-in-first-name              pic x(50).
+               05  f-in-contract-id             pic 9(5).
+               05  f-in-comment                 pic x(25).
+
+           fd  fd-scrub-output.
+           01  f-scrub-output-record.
+               05  f-out-customer-id            pic 9(5).
+               05  f-out-last-name               pic x(50).
+               05  f-out-first-name              pic x(50).
+               05  f-out-contract-id            pic 9(5).
+               05  f-out-comment                pic x(25).
+
+       working-storage section.
+
+           01  ws-fs-status-input               pic xx.
+           01  ws-fs-status-output              pic xx.
+
+           01  ws-eof-sw                        pic x value 'N'.
+               88  ws-eof                       value 'Y'.
+               88  ws-not-eof                   value 'N'.
+
+           01  ws-scrubbed-count                pic 9(7) value 0.
+
+      *> Set by scrub-one-record to report whether trimming actually
+      *> changed any field of the record just read, so ws-scrubbed-
+      *> count can count records altered rather than records merely
+      *> processed.
+           01  ws-record-changed-sw             pic x value 'N'.
+               88  ws-record-changed            value 'Y'.
+               88  ws-record-not-changed         value 'N'.
+
+           01  ws-check-status                  pic xx.
+           01  ws-check-description              pic x(50).
+
+       procedure division.
+       main-procedure.
+
+           set ws-not-eof to true
+           move 0 to ws-scrubbed-count
+
+           open input fd-scrub-input
+               if ws-fs-status-input = "35" then
+                   perform create-test-data
+                   open input fd-scrub-input
+               end-if
+               move ws-fs-status-input to ws-check-status
+               move "open fd-scrub-input" to ws-check-description
+               perform check-file-status
+
+           open output fd-scrub-output
+               move ws-fs-status-output to ws-check-status
+               move "open fd-scrub-output" to ws-check-description
+               perform check-file-status
+
+           perform until ws-eof
+               read fd-scrub-input
+                   at end
+                       set ws-eof to true
+                   not at end
+                       perform scrub-one-record
+                       write f-scrub-output-record
+
+                       if ws-record-changed
+                           add 1 to ws-scrubbed-count
+                       end-if
+               end-read
+           end-perform
+
+           close fd-scrub-input
+           move ws-fs-status-input to ws-check-status
+           move "close fd-scrub-input" to ws-check-description
+           perform check-file-status
+
+           close fd-scrub-output
+           move ws-fs-status-output to ws-check-status
+           move "close fd-scrub-output" to ws-check-description
+           perform check-file-status
+
+           display space
+           display "Records scrubbed: " ws-scrubbed-count
+           display "See scrub-output.txt"
+
+           stop run.
+
+
+      *> Runs function trim across every alphanumeric field of the
+      *> record just read, moving the trimmed value back into a field
+      *> of the same width so leading/trailing spaces collapse out but
+      *> the record layout doesn't change for whatever reads it next.
+      *> Sets ws-record-changed-sw so the caller can tell whether this
+      *> record was actually altered, rather than just processed.
+       scrub-one-record.
+
+           set ws-record-not-changed to true
+
+           move f-in-customer-id to f-out-customer-id
+           move function trim(f-in-last-name) to f-out-last-name
+           if f-out-last-name not = f-in-last-name
+               set ws-record-changed to true
+           end-if
+
+           move function trim(f-in-first-name) to f-out-first-name
+           if f-out-first-name not = f-in-first-name
+               set ws-record-changed to true
+           end-if
+
+           move f-in-contract-id to f-out-contract-id
+
+           move function trim(f-in-comment) to f-out-comment
+           if f-out-comment not = f-in-comment
+               set ws-record-changed to true
+           end-if
+
+           exit paragraph.
+
+
+      *> Checks ws-check-status, moved in by the caller right after a
+      *> file operation completes, the same way merge_sort_test.cbl's
+      *> check-file-status paragraph does.
+       check-file-status.
+
+           if ws-check-status not = "00"
+               display "Error: " function trim(ws-check-description)
+                   " failed with status " ws-check-status
+               stop run
+           end-if
+
+           exit paragraph.
+
+
+      *> Seeds a small input file, with some deliberately messy
+      *> leading/trailing whitespace, so this program can be run on
+      *> its own the first time. Only called above when fd-scrub-input
+      *> is missing (file status "35"), so a real input file placed
+      *> here isn't clobbered on later runs.
+       create-test-data.
+
+           open output fd-scrub-input
+
+               move 1 to f-in-customer-id
+               move "  last-1   " to f-in-last-name
+               move "   first-1" to f-in-first-name
+               move 5423 to f-in-contract-id
+               move "  comment-1  " to f-in-comment
+               write f-scrub-input-record
+
+               move 2 to f-in-customer-id
+               move "last-2" to f-in-last-name
+               move "first-2    " to f-in-first-name
+               move 499 to f-in-contract-id
+               move "    " to f-in-comment
+               write f-scrub-input-record
+
+           close fd-scrub-input
+
+           exit paragraph.
+
+       end program field-scrub.

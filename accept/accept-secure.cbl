@@ -1,21 +1,172 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2022-02-09
+      * updated: 2022-05-06
+      * updated: 2026-08-09 EE: look the username/password up in a real
+      *          backend -- a users.txt credential file loaded into a
+      *          table and searched, the same load-into-table-then-
+      *          search technique search.cbl already uses -- instead of
+      *          checking against one hardcoded password.
       * purpose: Shows using secure in accept statement to hide text
       * tectonics: cobc
       ******************************************************************
        identification division.
        program-id. accept-secure.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-user-file assign to "users.txt"
+           organization is line sequential
+           file status is ws-fs-status-users.
+
        data division.
        file section.
+
+           fd  fd-user-file.
+           01  f-user-record.
+               05  f-user-name                 pic x(20).
+               05  filler                      pic x value space.
+               05  f-user-password             pic x(16).
+
        working-storage section.
 
+       01  ws-username                     pic x(20).
        01  ws-password                     pic x(16).
 
+      *> Credentials loaded from fd-user-file. If the file doesn't
+      *> exist yet, load-user-table seeds it with one default account
+      *> (admin/letmein) so the demo still runs out of the box.
+       01  ws-fs-status-users              pic xx.
+       01  ws-eof-sw                       pic x value 'N'.
+           88  ws-eof                      value 'Y'.
+           88  ws-not-eof                  value 'N'.
+
+       01  ws-num-users                    pic 999 comp.
+       01  ws-user-table                   occurs 1 to 50 times
+                                            depending on ws-num-users
+                                            indexed by ws-user-idx.
+           05  ws-user-name                pic x(20).
+           05  ws-user-password            pic x(16).
+
+       01  ws-user-found-sw                pic x value 'N'.
+           88  ws-user-found               value 'Y'.
+           88  ws-user-not-found           value 'N'.
+
+       01  ws-attempt-count                pic 9 value 0.
+       01  ws-max-attempts                 pic 9 value 3.
+
+       01  ws-result-sw                    pic x value 'N'.
+           88  ws-authenticated            value 'Y'.
+           88  ws-not-authenticated        value 'N'.
+
        procedure division.
        main-procedure.
-           display "Enter password: " at 0101
-           accept ws-password secure  at 0117
-           display "You entered: " at 0204 ws-password at 0217
+           set ws-not-authenticated to true
+
+           perform load-user-table
+
+           display "Enter username: " at 0101
+           accept ws-username at 0118
+
+      *> Locks out after ws-max-attempts wrong passwords in a row,
+      *> instead of letting the prompt be retried forever.
+           perform until ws-authenticated
+               or ws-attempt-count = ws-max-attempts
+
+               add 1 to ws-attempt-count
+
+               display "Enter password: " at 0201
+               accept ws-password secure  at 0217
+
+               perform check-credentials
+
+               if ws-authenticated
+                   continue
+               else
+                   display "Incorrect username/password. Attempt "
+                       ws-attempt-count " of " ws-max-attempts
+                       at 0304
+               end-if
+           end-perform
+
+           if ws-authenticated
+               display "Welcome, " at 0404
+                   function trim(ws-username) at 0413
+           else
+               display "Too many failed attempts. Locked out."
+                   at 0404
+           end-if
+
            goback.
+
+
+      *> Looks ws-username up in the credentials table and checks
+      *> ws-password against what's on file for that user.
+       check-credentials.
+
+           set ws-user-not-found to true
+
+           perform varying ws-user-idx from 1 by 1
+               until ws-user-idx > ws-num-users
+
+               if ws-user-name(ws-user-idx) = ws-username
+                   set ws-user-found to true
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-user-found
+               and ws-user-password(ws-user-idx) = ws-password
+               set ws-authenticated to true
+           end-if
+
+           exit paragraph.
+
+
+      *> Loads every username/password pair out of fd-user-file into
+      *> ws-user-table. If the file doesn't exist yet (status "35"),
+      *> seeds it with one default admin/letmein account first, the
+      *> same "35" create-then-reopen fallback used elsewhere in this
+      *> repo for a file that may not exist on the very first run.
+       load-user-table.
+
+           move 0 to ws-num-users
+           set ws-not-eof to true
+
+           open input fd-user-file
+
+           if ws-fs-status-users = "35"
+               move spaces to f-user-record
+               move "admin" to f-user-name
+               move "letmein" to f-user-password
+               open output fd-user-file
+               write f-user-record
+               close fd-user-file
+               open input fd-user-file
+           end-if
+
+           if ws-fs-status-users not = "00"
+               display "Error opening users.txt: " ws-fs-status-users
+               stop run
+           end-if
+
+           perform until ws-eof
+               read fd-user-file
+                   at end
+                       set ws-eof to true
+                   not at end
+                       add 1 to ws-num-users
+                       move f-user-name
+                           to ws-user-name(ws-num-users)
+                       move f-user-password
+                           to ws-user-password(ws-num-users)
+               end-read
+           end-perform
+
+           close fd-user-file
+
+           exit paragraph.
+
        end program accept-secure.

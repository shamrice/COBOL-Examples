@@ -0,0 +1,120 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2022-05-05
+      * purpose: Combines the individual accept.cbl / accept-secure.cbl
+      *          / accept_from.cbl techniques into one data-entry
+      *          screen that validates each field before moving on to
+      *          the next, re-prompting at the same "at" position
+      *          instead of accepting whatever the user typed. Exercises
+      *          all four accept.cbl techniques between them: upper
+      *          (accept-name), no-echo (accept-password), timeout
+      *          (accept-name) and auto-skip (accept-confirm).
+      * updated: 2026-08-09 EE: accept-name now times out after 15
+      *          seconds and accept-confirm auto-skips once its one
+      *          character is entered, so the combined demo actually
+      *          exercises the timeout and auto-skip techniques the
+      *          header above already claimed it did.
+      * tectonics: cobc
+      ******************************************************************
+       identification division.
+       program-id. accept-form-example.
+       data division.
+       file section.
+       working-storage section.
+
+       01  ws-name                      pic x(16).
+       01  ws-password                  pic x(16).
+       01  ws-confirm                   pic x.
+           88  ws-confirm-yes           value 'Y'.
+           88  ws-confirm-no            value 'N'.
+
+       01  ws-valid-sw                  pic x value 'N'.
+           88  ws-valid                 value 'Y'.
+           88  ws-not-valid             value 'N'.
+
+       procedure division.
+       main-procedure.
+           display "====================================" at 0101
+           display "Combined validated data-entry screen:" at 0201
+           display "====================================" at 0301
+
+           perform accept-name
+           perform accept-password
+           perform accept-confirm
+
+           display "------------------------------------" at 1001
+           if ws-confirm-yes
+               display "Name: " at 1101 ws-name at 1108
+               display "Entry confirmed." at 1201
+           else
+               display "Entry cancelled." at 1201
+           end-if
+
+           goback.
+
+
+      *> Re-prompts at the same position until the user enters
+      *> something other than spaces -- upper normalizes the value the
+      *> same way example 5 of accept.cbl does, so later comparisons
+      *> don't need to worry about case. Timeout is set the same way
+      *> accept.cbl's own timeout example does, so a name left blank
+      *> too long still falls through to the blank re-prompt below
+      *> instead of hanging the screen forever.
+       accept-name.
+           set ws-not-valid to true
+
+           perform until ws-valid
+               display "Enter your name: " at 0501
+               accept ws-name at 0519 upper timeout 15
+
+               if ws-name not = spaces
+                   set ws-valid to true
+               else
+                   display "Name cannot be blank." at 0601
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+      *> Secure so the password isn't echoed, the same as
+      *> accept-secure.cbl, validated the same way as accept-name.
+       accept-password.
+           set ws-not-valid to true
+
+           perform until ws-valid
+               display "Enter a password: " at 0701
+               accept ws-password secure at 0721
+
+               if ws-password not = spaces
+                   set ws-valid to true
+               else
+                   display "Password cannot be blank." at 0801
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+      *> Upper-normalizes the confirmation answer and only accepts
+      *> 'Y' or 'N', re-prompting on anything else. Auto-skip submits
+      *> as soon as the single character is entered, the same as
+      *> accept.cbl's own auto-skip example, since ws-confirm is only
+      *> PIC X wide.
+       accept-confirm.
+           set ws-not-valid to true
+
+           perform until ws-valid
+               display "Confirm entry (Y/N): " at 0901
+               accept ws-confirm at 0924 upper auto-skip
+
+               if ws-confirm-yes or ws-confirm-no
+                   set ws-valid to true
+               else
+                   display "Please enter Y or N." at 0950
+               end-if
+           end-perform
+
+           exit paragraph.
+
+       end program accept-form-example.

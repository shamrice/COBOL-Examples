@@ -0,0 +1,48 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2026-08-09
+      * purpose: Shared feature-flag subprogram. Checks a single named
+      *          flag's backing FEATURE_xxx environment variable and
+      *          returns whether it is on or off, so batch jobs share
+      *          one consistent way to gate functionality behind an
+      *          environment variable instead of each copy-pasting its
+      *          own accept-from-environment check.
+      *          A flag reads as enabled only when its environment
+      *          variable is set to "Y" -- anything else, including
+      *          unset, comes back disabled.
+      * tectonics: cobc -c feature_flag_check.cbl
+      ******************************************************************
+       identification division.
+       program-id. feature-flag-check.
+
+       data division.
+
+       file section.
+
+       working-storage section.
+
+       01  ws-flag-value                 pic x(10).
+
+       linkage section.
+
+       01  l-flag-env-var                pic x(30).
+       01  l-flag-enabled-sw             pic x.
+           88  l-flag-enabled            value 'Y'.
+           88  l-flag-disabled           value 'N'.
+
+       procedure division
+           using l-flag-env-var l-flag-enabled-sw.
+       main-procedure.
+
+           set l-flag-disabled to true
+
+           accept ws-flag-value from environment
+               function trim(l-flag-env-var)
+
+           if function trim(ws-flag-value) = "Y"
+               set l-flag-enabled to true
+           end-if
+
+           goback.
+
+       end program feature-flag-check.

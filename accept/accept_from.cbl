@@ -2,6 +2,15 @@
       * author: Erik Eriksen
       * date: 2022-04-18
       * updated: 2022-05-02
+      * 2026-08-09 EE: log session start (date, time, user name) to a
+      *                daily audit file automatically at program init.
+      * 2026-08-09 EE: check a table of named feature flags against
+      *                FEATURE_xxx environment variables at start up.
+      * 2026-08-09 EE: check-feature-flags now calls the shared
+      *                feature-flag-check subprogram (feature_flag_
+      *                check.cbl) for each table entry, instead of
+      *                checking the environment variable inline, so
+      *                other batch jobs can reuse the same check.
       * purpose: Examples of using various forms of the ACCEPT...FROM...
       *
       *          For this example program, I have every accept being stored
@@ -24,12 +33,42 @@
       ******************************************************************
        identification division.
        program-id. accept-from-example.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-session-log assign to ws-session-log-name
+           organization is line sequential
+           file status is ws-fs-status-session-log.
+
        data division.
        file section.
+
+           fd  fd-session-log.
+           01  f-session-log-record        pic x(80).
+
        working-storage section.
 
        01  ws-input                     pic x(50).
 
+      *> Session-start audit log. One file per day, named from the
+      *> current date, so a day's worth of job runs land together and
+      *> old days can be archived/purged by file name.
+       01  ws-session-log-name          pic x(20).
+       01  ws-fs-status-session-log     pic xx.
+
+       01  ws-session-date              pic x(8).
+       01  ws-session-time              pic x(8).
+       01  ws-session-user              pic x(20).
+
+       01  ws-session-log-line.
+           05  ws-sl-date               pic x(8).
+           05  filler                   pic x(1)  value space.
+           05  ws-sl-time               pic x(8).
+           05  filler                   pic x(1)  value space.
+           05  ws-sl-user               pic x(20).
+
        01  ws-num-lines                 usage binary-char unsigned. *>pic x comp-x also works
        01  ws-num-cols                  usage binary-char unsigned.
 
@@ -39,9 +78,42 @@
        01  ws-max-args                  pic 9(3) comp.
        01  ws-idx                       pic 9(3) comp.
 
+      *> Named feature flags, each backed by a FEATURE_xxx environment
+      *> variable. A flag reads as enabled only when that variable is
+      *> set to "Y" -- anything else, including unset, leaves it off.
+       01  ws-feature-flag-table.
+           05  filler.
+               10  filler                   pic x(20)
+                   value "NEW-REPORT-LAYOUT".
+               10  filler                   pic x(30)
+                   value "FEATURE_NEW_REPORT_LAYOUT".
+           05  filler.
+               10  filler                   pic x(20)
+                   value "EXTENDED-LOGGING".
+               10  filler                   pic x(30)
+                   value "FEATURE_EXTENDED_LOGGING".
+           05  filler.
+               10  filler                   pic x(20)
+                   value "BETA-MENU".
+               10  filler                   pic x(30)
+                   value "FEATURE_BETA_MENU".
+
+       01  filler redefines ws-feature-flag-table.
+           05  ws-feature-flag-entry  occurs 3 times
+                                      indexed by ws-feature-flag-idx.
+               10  ws-feature-flag-name     pic x(20).
+               10  ws-feature-flag-env      pic x(30).
+
+       01  ws-feature-flag-enabled-sw   pic x value 'N'.
+           88  ws-feature-flag-enabled  value 'Y'.
+           88  ws-feature-flag-disabled value 'N'.
+
        procedure division.
        main-procedure.
 
+           perform log-session-start
+           perform check-feature-flags
+
            display space
            display "ACCEPT... FROM... Example Program"
            display "---------------------------------"
@@ -169,4 +241,76 @@
            display "Num cols: " at 0601 ws-num-cols-disp at 0614
 
            goback.
+
+
+      *> Appends this run's date, time, and user name to a
+      *> daily session-start log, so who ran this job and when is on
+      *> record without relying on terminal scrollback.
+       log-session-start.
+
+           accept ws-session-date from date yyyymmdd
+           accept ws-session-time from time
+           accept ws-session-user from user name
+
+           string "session-" delimited by size
+                  ws-session-date delimited by size
+                  ".log" delimited by size
+                  into ws-session-log-name
+
+           open extend fd-session-log
+
+           if ws-fs-status-session-log = "35"
+               open output fd-session-log
+               close fd-session-log
+               open extend fd-session-log
+           end-if
+
+           if ws-fs-status-session-log not = "00"
+               display "Error opening session log: "
+                   ws-fs-status-session-log
+               exit paragraph
+           end-if
+
+           move spaces to ws-session-log-line
+           move ws-session-date to ws-sl-date
+           move ws-session-time to ws-sl-time
+           move ws-session-user to ws-sl-user
+
+           move spaces to f-session-log-record
+           move ws-session-log-line to f-session-log-record
+           write f-session-log-record
+
+           close fd-session-log
+
+           exit paragraph.
+
+      *> Checks each entry in ws-feature-flag-table against its
+      *> FEATURE_xxx environment variable, via the shared
+      *> feature-flag-check subprogram, and displays whether that flag
+      *> is on or off for this run.
+       check-feature-flags.
+
+           display space
+           display "Feature flags:"
+
+           perform varying ws-feature-flag-idx from 1 by 1
+               until ws-feature-flag-idx > 3
+
+               call "feature-flag-check" using
+                   ws-feature-flag-env(ws-feature-flag-idx)
+                   ws-feature-flag-enabled-sw
+
+               display "  "
+                   function trim(
+                       ws-feature-flag-name(ws-feature-flag-idx))
+                   ": " with no advancing
+               if ws-feature-flag-enabled
+                   display "on"
+               else
+                   display "off"
+               end-if
+           end-perform
+
+           exit paragraph.
+
        end program accept-from-example.

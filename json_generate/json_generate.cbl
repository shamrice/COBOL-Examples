@@ -1,6 +1,17 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2022-04-12
+      * updated: 2026-08-09 EE: add a batch array-input driver that
+      *          runs the same JSON GENERATE over a whole table of
+      *          records instead of just the one hardcoded record,
+      *          writing one JSON document per line to output.json --
+      *          the generate-side counterpart to json_parse.cbl's
+      *          batch reader, which now reads that same output.json
+      *          back in.
+      * updated: 2026-08-09 EE: drop the "name of" aliasing on the
+      *          JSON GENERATE below so the keys it writes are the
+      *          plain WS-RECORD-* field names json_parse.cbl's
+      *          unaliased JSON PARSE INTO already expects.
       * purpose: Example of using the XML GENERATE command to create
       *          JSON documents from records.
       *
@@ -16,14 +27,42 @@
       ******************************************************************
        identification division.
        program-id. json-generate-example.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-json-output-file
+           assign to "output.json"
+           organization is line sequential
+           file status is ws-fs-status-output.
+
        data division.
        file section.
+
+           fd  fd-json-output-file.
+           01  f-json-output-record                pic x(256).
+
        working-storage section.
 
+       01  ws-fs-status-output                 pic xx.
+
        01  ws-json-output                       pic x(256).
 
        01  ws-json-char-count                   pic 9(4).
 
+      *> Batch of records to drive through JSON GENERATE, one document
+      *> per table row, the same shape json_parse.cbl's batch reader
+      *> loads its own table with.
+       01  ws-num-records                       pic 999 comp.
+
+       01  ws-batch-record   occurs 0 to 100 times
+                             depending on ws-num-records
+                             indexed by ws-record-idx.
+           05  ws-batch-record-name             pic x(10).
+           05  ws-batch-record-value            pic x(10).
+           05  ws-batch-record-flag             pic x(5).
+
        01  ws-record.
            05  ws-record-name                  pic x(10).
            05  ws-record-value                 pic x(10).
@@ -35,31 +74,76 @@
        procedure division.
        main-procedure.
 
-           move "Test Name" to ws-record-name
-           move "Test Value" to ws-record-value
-           set ws-record-flag-enabled to true
+           perform load-batch-records
+
+           open output fd-json-output-file
+
+           if ws-fs-status-output not = "00"
+               display "Error opening output.json: "
+                   ws-fs-status-output
+               stop run
+           end-if
+
+           perform varying ws-record-idx from 1 by 1
+           until ws-record-idx > ws-num-records
+               perform generate-one-record
+           end-perform
+
+           close fd-json-output-file
+
+           display "Records generated: " ws-num-records
+           display "Done."
+           stop run.
+
+
+      *> Seeds a small batch of records to run through JSON GENERATE,
+      *> the same way customer_master_update.cbl seeds its own test
+      *> data so the job can be run on its own.
+       load-batch-records.
+
+           move 3 to ws-num-records
+
+           move "Test Name" to ws-batch-record-name(1)
+           move "Test Value" to ws-batch-record-value(1)
+           move "true" to ws-batch-record-flag(1)
+
+           move "Second" to ws-batch-record-name(2)
+           move "Value 2" to ws-batch-record-value(2)
+           move "false" to ws-batch-record-flag(2)
+
+           move "Third" to ws-batch-record-name(3)
+           move "Value 3" to ws-batch-record-value(3)
+           move "true" to ws-batch-record-flag(3)
+
+           exit paragraph.
+
+
+      *> Moves the current batch row into ws-record, runs it through
+      *> the same JSON GENERATE mapping as the original single-record
+      *> demo, and appends the result to fd-json-output-file.
+       generate-one-record.
+
+           move spaces to ws-record
+           move ws-batch-record-name(ws-record-idx) to ws-record-name
+           move ws-batch-record-value(ws-record-idx)
+               to ws-record-value
+           move ws-batch-record-flag(ws-record-idx) to ws-record-flag
 
            json generate ws-json-output
                from ws-record
                count in ws-json-char-count
-               name of
-                   ws-record-name is "name",
-                   ws-record-value is "value",
-                   ws-record-flag is "enabled"
                on exception
                    display "Error generating JSON error " JSON-CODE
-                   stop run
                not on exception
-                   display "JSON document successfully generated."
+                   move spaces to f-json-output-record
+                   move ws-json-output to f-json-output-record
+                   write f-json-output-record
            end-json
 
            display "Generated JSON for record: " ws-record
-           display "----------------------------"
            display function trim(ws-json-output)
-           display "----------------------------"
-           display "JSON output character count: " ws-json-char-count
-           display "Done."
-           stop run.
+
+           exit paragraph.
 
 
        end program json-generate-example.

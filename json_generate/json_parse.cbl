@@ -0,0 +1,132 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2022-04-12
+      * updated: 2026-08-09 EE: read output.json instead of input.json
+      *          -- that's the file json_generate.cbl's batch driver
+      *          actually writes, so this reader now reads back what
+      *          its counterpart produces instead of a file nothing
+      *          ever creates.
+      * purpose: Batch reader that uses JSON PARSE to load a file of
+      *          JSON records (one object per line, keyed by the
+      *          WS-RECORD-* field names) back into ws-record
+      *          entries, as a counterpart to json_generate.cbl's
+      *          JSON GENERATE.
+      *
+      * Preqreq: libjson-c installed on system compiling source.
+      *           https://github.com/json-c/json-c
+      *
+      * To enable, GnuCOBOL must be configured and built with the xml
+      * library added. When configurating souce, use:
+      *      ./configure --with-json --without-db
+      * If you have the DB libs, you can leave the DB flag out
+      *
+      * tectonics: cobc
+      ******************************************************************
+       identification division.
+       program-id. json-parse-example.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-json-input-file
+           assign to "output.json"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+           fd  fd-json-input-file.
+           01  f-json-record                       pic x(256).
+
+       working-storage section.
+
+           01  ws-eof-sw                           pic a value 'N'.
+               88  ws-eof                          value 'Y'.
+               88  ws-not-eof                      value 'N'.
+
+           01  ws-num-records                      pic 999 comp.
+
+           01  ws-batch-record   occurs 0 to 100 times
+                                 depending on ws-num-records
+                                 indexed by ws-record-idx.
+               05  ws-batch-record-name         pic x(10).
+               05  ws-batch-record-value        pic x(10).
+               05  ws-batch-record-flag         pic x(5).
+
+      *> Single record buffer that JSON PARSE populates for the line
+      *> currently being read. Once populated, it is copied into the
+      *> next slot of ws-batch-record.
+           01  ws-record.
+               05  ws-record-name               pic x(10).
+               05  ws-record-value              pic x(10).
+               05  ws-record-flag               pic x(5) value "false".
+                   88  ws-record-flag-enabled   value "true".
+                   88  ws-record-flag-disabled  value "false".
+
+       procedure division.
+       main-procedure.
+
+           display "Starting JSON batch reader."
+
+           move 0 to ws-num-records
+           move 'N' to ws-eof-sw
+
+           open input fd-json-input-file
+
+               perform until ws-eof
+                   read fd-json-input-file
+                       at end set ws-eof to true
+                   end-read
+
+                   if ws-not-eof
+                       perform parse-json-record
+                   end-if
+               end-perform
+
+           close fd-json-input-file
+
+           display "Records loaded: " ws-num-records
+           display "----------------------------"
+
+           perform varying ws-record-idx from 1 by 1
+           until ws-record-idx > ws-num-records
+               display
+                   "Name: "
+                   function trim(ws-batch-record-name(ws-record-idx))
+                   " Value: "
+                   function trim(ws-batch-record-value(ws-record-idx))
+                   " Enabled: "
+                   ws-batch-record-flag(ws-record-idx)
+           end-perform
+
+           display "Done."
+           stop run.
+
+
+      *> Parses the JSON object just read into f-json-record back
+      *> into ws-record and appends it to ws-batch-record. JSON PARSE
+      *> maps keys straight onto their matching COBOL field names, so
+      *> the inbound feed is expected to use WS-RECORD-NAME,
+      *> WS-RECORD-VALUE and WS-RECORD-FLAG as its keys -- exactly
+      *> what json_generate.cbl's own JSON GENERATE now writes, since
+      *> it no longer aliases those fields to shorter names either.
+       parse-json-record.
+
+           move spaces to ws-record
+           move "false" to ws-record-flag
+
+           json parse f-json-record
+               into ws-record
+               on exception
+                   display "Error parsing JSON record, error "
+                       JSON-CODE
+               not on exception
+                   add 1 to ws-num-records
+                   move ws-record to ws-batch-record(ws-num-records)
+           end-json
+
+           exit paragraph.
+
+
+       end program json-parse-example.

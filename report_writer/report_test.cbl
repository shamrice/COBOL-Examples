@@ -1,6 +1,19 @@
       ******************************************************************
       * Author: Erik Eriksen
       * Date: 2021-01-13
+      * Updated: 2026-08-09 EE: add a distinct-majors summary page
+      *          after the main report and its overload exception
+      *          report.
+      * Updated: 2026-08-09 EE: let populate-input-file actually
+      *          accept a new student record instead of leaving it
+      *          commented out as a stub.
+      * Updated: 2026-08-09 EE: give the distinct-majors summary its
+      *          own per-major control footing row instead of only a
+      *          single grand total, and validate each field accepted
+      *          in populate-input-file before it is written.
+      * Updated: 2026-08-09 EE: check ws-fs-status-input right after
+      *          the main open instead of reading a file that may not
+      *          exist and silently producing an empty report.
       * Purpose: Report writer test application.
       * Tectonics: cobc
       ******************************************************************
@@ -13,10 +26,15 @@
 
            select fd-test-input-file
            assign to "input.txt"
-           organization is line sequential.
+           organization is line sequential
+           file status is ws-fs-status-input.
 
            select fd-report-file assign to "report.txt".
 
+           select fd-csv-file
+           assign to "report.csv"
+           organization is line sequential.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -29,7 +47,11 @@
 
 
            fd  fd-report-file
-           report is r-test-report.
+           report is r-test-report, r-test-exception-report,
+                     r-test-major-summary.
+
+           fd  fd-csv-file.
+           01  f-csv-record                            pic x(80).
 
        WORKING-STORAGE SECTION.
 
@@ -37,8 +59,43 @@
                88  ws-eof                          value 'Y'.
                88  ws-not-eof                      value 'N'.
 
+           01  ws-fs-status-input                  pic xx.
+
+      *> "report-test --add-student" adds one record to input.txt
+      *> instead of running the report, so new students don't have to
+      *> be hand-edited into input.txt.
+           01  ws-cmd-args                          pic x(80).
+
+      *> Students with more than this many courses are called out on
+      *> the overloaded-students exception report. Defaults to 15 but
+      *> can be overridden per run with the REPORT_OVERLOAD_THRESHOLD
+      *> environment variable so advising staff can tighten or loosen
+      *> it without a recompile.
+           01  ws-overload-threshold               pic 99 value 15.
+           01  ws-overload-threshold-env           pic x(10).
+
+      *> Flat delimited extract of the same fields shown on the
+      *> printed report, written alongside report.txt so the results
+      *> can be dropped straight into a spreadsheet.
+           01  ws-csv-student-id                    pic z(5)9.
+           01  ws-csv-num-courses                   pic z9.
+
+      *> Tracks how many distinct major codes were seen while reading
+      *> fd-test-input-file, for the summary page printed after the
+      *> main and exception reports. Relies on the input already being
+      *> in major order, the same assumption the major control break
+      *> above already makes.
+           01  ws-prior-major                      pic xxx value spaces.
+           01  ws-distinct-major-count             pic 99 value 0.
+
+      *> Drives the re-prompt loops in populate-input-file.
+           01  ws-valid-sw                         pic x value 'N'.
+               88  ws-valid                        value 'Y'.
+               88  ws-not-valid                    value 'N'.
+
        report section.
            rd  r-test-report
+           controls are final, f-test-major
            page limit is 66
            heading is 1
            first detail 6
@@ -62,49 +119,275 @@
                05  column 40 pic xxx source f-test-major.
                05  column 46 pic 99 source f-test-num-courses.
 
+           01  major-total-line type control footing f-test-major
+               line plus 2.
+               05  column 4  pic x(18) value "Total for major: ".
+               05  column 22 pic xxx source f-test-major.
+               05  column 30 pic x(10) value "Students: ".
+               05  column 40 pic zzz9 sum 1.
+
+           01  grand-total-line type control footing final
+               line plus 2.
+               05  column 4  pic x(22)
+                   value "Grand Total Students: ".
+               05  column 27 pic zzz9 sum 1.
+
+           rd  r-test-exception-report
+           page limit is 66
+           heading is 1
+           first detail 6
+           last detail 42
+           footing 52.
+
+           01  exception-header type report heading.
+               05  line 1 column 30
+                   pic x(37) value
+                   "Overloaded Students (over threshold)".
+
+               05  line 2.
+                   10  column 100
+                       pic x(4) value "PAGE".
+
+                   10  column 105
+                       pic zz9 source page-counter.
+
+           01  exception-line type detail line plus 1.
+               05  column 4  pic 9(6) source f-test-student-id.
+               05  column 15 pic x(20) source f-test-student-name.
+               05  column 40 pic xxx source f-test-major.
+               05  column 46 pic 99 source f-test-num-courses.
+
+           rd  r-test-major-summary
+           controls are final, f-test-major
+           page limit is 66
+           heading is 1
+           first detail 6
+           last detail 42
+           footing 52.
+
+           01  summary-header type report heading.
+               05  line 1 column 28
+                   pic x(25) value "Distinct Majors Summary".
+
+               05  line 2.
+                   10  column 100
+                       pic x(4) value "PAGE".
+
+                   10  column 105
+                       pic zz9 source page-counter.
+
+      *> Drives the per-major control footing below as each input
+      *> record is generated -- it has no printable content of its own
+      *> (the actual per-major and grand-total rows come from the
+      *> control footing groups), the same way generate report-line
+      *> drives the main report's control footing.
+           01  summary-driver-line type detail line plus 1.
+               05  column 1 pic x value space.
+
+           01  summary-major-total-line
+               type control footing f-test-major
+               line plus 2.
+               05  column 4  pic x(10) value "Major: ".
+               05  column 15 pic xxx source f-test-major.
+               05  column 25 pic x(10) value "Students: ".
+               05  column 36 pic zzz9 sum 1.
+
+           01  summary-grand-total-line type control footing final
+               line plus 2.
+               05  column 4  pic x(24)
+                   value "Distinct majors found: ".
+               05  column 28 pic z9 source ws-distinct-major-count.
 
        PROCEDURE DIVISION.
        main-procedure.
 
+           accept ws-cmd-args from command-line
+
+           if function lower-case(ws-cmd-args) = "--add-student"
+               perform populate-input-file
+               goback
+           end-if
+
            display "Starting test report program."
 
            move 'N' to ws-eof-sw
 
+           perform load-overload-threshold
+
            open input fd-test-input-file output fd-report-file
+               output fd-csv-file
+
+               if ws-fs-status-input not = "00"
+                   display "Error opening input.txt: "
+                       ws-fs-status-input
+                   stop run
+               end-if
+
+               move "STUDENT_ID,STUDENT_NAME,MAJOR,NUM_COURSES"
+                   to f-csv-record
+               write f-csv-record
+
                display "Init test report."
                initiate r-test-report
+               initiate r-test-exception-report
+               initiate r-test-major-summary
 
                perform until ws-eof
                    read fd-test-input-file
                        at end set ws-eof to true
                    end-read
-                   display "Generate report line."
-                   generate report-line
+
+                   if ws-not-eof
+                       if f-test-major not = ws-prior-major
+                           add 1 to ws-distinct-major-count
+                           move f-test-major to ws-prior-major
+                       end-if
+
+                       display "Generate report line."
+                       generate report-line
+
+                       if f-test-num-courses > ws-overload-threshold
+                           display "Generate exception line."
+                           generate exception-line
+                       end-if
+
+                       generate summary-driver-line
+
+                       perform write-csv-record
+                   end-if
 
                end-perform
 
                display "Terminate report."
                terminate r-test-report
-           close fd-test-input-file fd-report-file
+               terminate r-test-exception-report
+
+               display "Terminate distinct majors summary."
+               terminate r-test-major-summary
+           close fd-test-input-file fd-report-file fd-csv-file
 
            display "Done."
            goback.
 
 
+      *> Writes the current f-test-record out as a comma delimited
+      *> line in fd-csv-file, in the same field order as the printed
+      *> report.
+       write-csv-record.
+
+           move f-test-student-id to ws-csv-student-id
+           move f-test-num-courses to ws-csv-num-courses
+
+           move spaces to f-csv-record
+           string
+               function trim(ws-csv-student-id) ","
+               function trim(f-test-student-name) ","
+               f-test-major ","
+               function trim(ws-csv-num-courses)
+               into f-csv-record
+           end-string
+
+           write f-csv-record
+
+           exit paragraph.
+
+
+      *> Reads the overload threshold override from the
+      *> REPORT_OVERLOAD_THRESHOLD environment variable. If it is not
+      *> set or isn't a valid 2 digit number, the compiled-in default
+      *> is left in place.
+       load-overload-threshold.
+
+           accept ws-overload-threshold-env
+               from environment "REPORT_OVERLOAD_THRESHOLD"
+
+           if ws-overload-threshold-env is not equal to spaces
+           and function trim(ws-overload-threshold-env) is numeric
+               move function trim(ws-overload-threshold-env)
+                   to ws-overload-threshold
+           end-if
+
+           exit paragraph.
+
+
+      *> Prompts for one new student record and appends it to
+      *> fd-test-input-file, so a new student can be added to the
+      *> input ahead of the next report run without hand-editing
+      *> input.txt. Follows the same OPEN EXTEND with "35" fallback
+      *> used elsewhere in this repo for an append that may be the
+      *> first write to a file that doesn't exist yet.
        populate-input-file.
 
+           display space
+           display "Add student"
+           display "------------"
+
+           set ws-not-valid to true
+           perform until ws-valid
+               display "Student id: " with no advancing
+               accept f-test-student-id
+
+               if f-test-student-id is numeric
+                   set ws-valid to true
+               else
+                   display "Student id must be numeric."
+               end-if
+           end-perform
+
+           set ws-not-valid to true
+           perform until ws-valid
+               display "Student name: " with no advancing
+               accept f-test-student-name
+
+               if f-test-student-name not = spaces
+                   set ws-valid to true
+               else
+                   display "Student name cannot be blank."
+               end-if
+           end-perform
+
+           set ws-not-valid to true
+           perform until ws-valid
+               display "Major: " with no advancing
+               accept f-test-major
+
+               if f-test-major not = spaces
+                   set ws-valid to true
+               else
+                   display "Major cannot be blank."
+               end-if
+           end-perform
+
+           set ws-not-valid to true
+           perform until ws-valid
+               display "Number of courses: " with no advancing
+               accept f-test-num-courses
+
+               if f-test-num-courses is numeric
+                   set ws-valid to true
+               else
+                   display "Number of courses must be numeric."
+               end-if
+           end-perform
+
            open extend fd-test-input-file
 
-      *         move 3345 to ws-student-id
-      *         move "Test Name2" to ws-student-name
-      *         move "PHY" to ws-major
-      *         move 12 to ws-num-courses
+           if ws-fs-status-input = "35"
+               open output fd-test-input-file
+               close fd-test-input-file
+               open extend fd-test-input-file
+           end-if
+
+           if ws-fs-status-input not = "00"
+               display "Error opening input.txt: " ws-fs-status-input
+               exit paragraph
+           end-if
 
-      *         move ws-student-record to f-test-record
+           write f-test-record
 
-               write f-test-record
            close fd-test-input-file
 
+           display "Student added."
 
            exit paragraph.
 

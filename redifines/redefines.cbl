@@ -2,16 +2,50 @@
       * author: Erik Eriksen
       * date: 2021-09-08
       * updated: 2022-06-15
+      * updated: 2026-08-09 EE: check file status after opening
+      *          fd-customer for output and for input, the same as
+      *          every other file-backed program in this set, instead
+      *          of continuing on silently if the open failed.
       * purpose: Example of using redefines on a field.
       * tectonics: cobc
       ******************************************************************
        identification division.
        program-id. redefines-test.
+
+       environment division.
+       input-output section.
+       file-control.
+
+      *> Customer records are kept in a real indexed file, keyed by
+      *> zip code, rather than only ever existing in working storage
+      *> -- setup-test-data below loads it and writes it back out
+      *> again so the redefines above actually round-trips through
+      *> file I/O.
+           select fd-customer assign to "redefines-customer.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is f-customer-zip-code
+           file status is ws-fs-status-customer.
+
        data division.
+
        file section.
 
+           fd  fd-customer.
+           01  f-customer-record.
+               05  f-customer-type                pic 9.
+               05  f-customer-name.
+                   10  f-customer-first-name       pic x(10).
+                   10  f-customer-last-name        pic x(20).
+               05  f-corp-name redefines f-customer-name pic x(30).
+               05  f-street-address                pic x(20).
+               05  f-state                          pic xx.
+               05  f-customer-zip-code              pic 9(5).
+
        working-storage section.
 
+       01  ws-fs-status-customer              pic xx.
+
        01  ws-num-records                      pic 9 value 3.
 
        01  ws-customer                       occurs 0 to 99 times
@@ -30,6 +64,9 @@
                10  ws-zip-code                 pic 9(5).
 
 
+       01  ws-guard-target-idx                 pic 999.
+       01  ws-guard-corp-name                  pic x(30).
+
        01  ws-diff-data-types               occurs 2 times.
            05  ws-data-type                    pic a.
                88  ws-display-type             value 'D'.
@@ -60,12 +97,89 @@
 
            display "3. Person record with corp name entered."
            set ws-customer-type-person(3) to true
-           move "SET CORP VALUE" to ws-corp-name(3)
+           move 3 to ws-guard-target-idx
+           move "SET CORP VALUE" to ws-guard-corp-name
+           perform set-corp-name-guarded
            move "890 what st" to ws-street-address(3)
            move "MA" to ws-state(3)
            move 09345 to ws-zip-code(3).
 
 
+      *> Writes ws-customer out to the indexed file, then reads it
+      *> straight back into ws-customer so the display below is
+      *> showing data that actually round-tripped through the file,
+      *> not just what setup-test-data left sitting in memory.
+       write-customer-records.
+           open output fd-customer
+
+               if ws-fs-status-customer not = "00" then
+                   display "Error opening customer file for output: "
+                       ws-fs-status-customer
+                   end-display
+                   stop run
+               end-if
+
+               perform varying ws-customer-idx
+               from 1 by 1 until ws-customer-idx > ws-num-records
+                   move ws-customer-type(ws-customer-idx)
+                       to f-customer-type
+                   move ws-customer-name(ws-customer-idx)
+                       to f-customer-name
+                   move ws-street-address(ws-customer-idx)
+                       to f-street-address
+                   move ws-state(ws-customer-idx) to f-state
+                   move ws-zip-code(ws-customer-idx)
+                       to f-customer-zip-code
+                   write f-customer-record
+                       invalid key
+                           display "Error writing customer record: "
+                               ws-fs-status-customer
+                   end-write
+               end-perform
+
+           close fd-customer.
+
+
+       load-customer-records.
+           move 0 to ws-num-records
+
+           open input fd-customer
+
+               if ws-fs-status-customer not = "00" then
+                   display "Error opening customer file for input: "
+                       ws-fs-status-customer
+                   end-display
+                   stop run
+               end-if
+
+               move low-values to f-customer-zip-code
+               start fd-customer key is greater than
+                   or equal to f-customer-zip-code
+                   invalid key
+                       continue
+               end-start
+
+               perform until ws-fs-status-customer = "10"
+                   read fd-customer next record
+                       at end
+                           move "10" to ws-fs-status-customer
+                       not at end
+                           add 1 to ws-num-records
+                           move f-customer-type
+                               to ws-customer-type(ws-num-records)
+                           move f-customer-name
+                               to ws-customer-name(ws-num-records)
+                           move f-street-address
+                               to ws-street-address(ws-num-records)
+                           move f-state to ws-state(ws-num-records)
+                           move f-customer-zip-code
+                               to ws-zip-code(ws-num-records)
+                   end-read
+               end-perform
+
+           close fd-customer.
+
+
        display-customer-data.
            display space
            display "Displaying fake customer data:"
@@ -127,4 +241,24 @@
            display space
 
            stop run.
+
+
+      *> ws-corp-name redefines ws-customer-name, so setting it on a
+      *> record whose type isn't CORP overwrites that person's
+      *> first/last name fields instead of going anywhere near a
+      *> separate corp name -- this guard refuses the move and warns
+      *> instead of silently corrupting the person's name.
+       set-corp-name-guarded.
+           if ws-customer-type-corp(ws-guard-target-idx)
+               move ws-guard-corp-name
+                   to ws-corp-name(ws-guard-target-idx)
+           else
+               display "WARNING: refusing to set corp name on "
+                   "customer " ws-guard-target-idx
+                   " -- customer type is not CORP, and ws-corp-name "
+                   "redefines the person's first/last name fields."
+           end-if
+
+           exit paragraph.
+
        end program redefines-test.

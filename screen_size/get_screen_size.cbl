@@ -2,6 +2,10 @@
       * author: Erik Eriksen
       * date: 2021-09-07
       * updated: 2022-05-02
+      * updated: 2026-08-09 EE: check the CBL_GET_SCR_SIZE return code
+      *          and fall back to the ACCEPT FROM LINES/COLUMNS method
+      *          above when the call fails or returns a zero size,
+      *          instead of displaying whatever garbage came back.
       * purpose: Example on getting the row and column count of the
       * current terminal.
       * tectonics: cobc
@@ -26,6 +30,8 @@
        01  ws-scr-lines-disp    pic zz9.
        01  ws-scr-cols-disp     pic zz9.
 
+       01  ws-get-scr-status    usage signed-int.
+
 
        procedure division.
 
@@ -62,9 +68,21 @@
            perform 3 times
 
                call "CBL_GET_SCR_SIZE" using ws-scr-lines ws-scr-cols
-
-               move ws-scr-lines to ws-scr-lines-disp
-               move ws-scr-cols to ws-scr-cols-disp
+                   returning ws-get-scr-status
+
+               if ws-get-scr-status not = 0
+                   or ws-scr-lines = 0
+                   or ws-scr-cols = 0
+
+      *> The call failed or returned nonsense -- fall back to the
+      *> ACCEPT FROM LINES / ACCEPT FROM COLUMNS approach instead of
+      *> displaying a bogus screen size.
+                   accept ws-scr-lines-disp from lines
+                   accept ws-scr-cols-disp from cols
+               else
+                   move ws-scr-lines to ws-scr-lines-disp
+                   move ws-scr-cols to ws-scr-cols-disp
+               end-if
 
                perform display-screens-size
 

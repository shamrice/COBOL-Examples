@@ -1,14 +1,35 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2021-09-05
+      * updated: 2022-05-03
+      * updated: 2026-08-09 EE: also accept a currency-formatted third
+      *          value (e.g. "$1,234.56") using NUMVAL-C so a figure
+      *          copied straight out of a spreadsheet can be totaled
+      *          without hand-stripping the currency sign and commas.
+      * updated: 2026-08-09 EE: widen the ledger line to also carry a
+      *          date/time stamp and the three input values a total
+      *          was computed from, not just the total itself.
       * purpose: Converting PIC X to PIC 9 using numval function.
       * tectonics: cobc
       ******************************************************************
        identification division.
        program-id. numval-test.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-ledger assign to "numval-ledger.txt"
+           organization is line sequential
+           file status is ws-fs-status-ledger.
+
        data division.
+
        file section.
 
+           fd  fd-ledger.
+           01  f-ledger-record                    pic x(70).
+
        working-storage section.
 
        01  ws-x-val               pic x(10).
@@ -16,6 +37,36 @@
 
        01  ws-total               comp-2.
 
+      *> Currency-formatted third value, e.g. "$1,234.56" -- NUMVAL-C
+      *> strips the currency sign, thousands separators, and an
+      *> optional trailing CR/DB sign on its own, so it can be added
+      *> straight into ws-total alongside the two plain numbers above.
+       01  ws-currency-val         pic x(15).
+
+       01  ws-fs-status-ledger    pic xx.
+
+      *> The ledger is simply appended to by open extend below, so
+      *> every run's total is kept alongside the ones before it. Each
+      *> line also carries the date/time it was posted and the three
+      *> input values the total was computed from, so an entry can be
+      *> traced back to what produced it.
+       01  ws-total-display        pic -(8)9.99.
+       01  ws-ledger-date           pic x(8).
+       01  ws-ledger-time          pic x(8).
+
+       01  ws-ledger-line.
+           05  ws-ll-date           pic x(8).
+           05  filler               pic x value space.
+           05  ws-ll-time           pic x(8).
+           05  filler               pic x value space.
+           05  ws-ll-x-val          pic x(10).
+           05  filler               pic x value space.
+           05  ws-ll-9-val          pic 9(10).
+           05  filler               pic x value space.
+           05  ws-ll-currency-val   pic x(15).
+           05  filler               pic x value space.
+           05  ws-ll-total          pic -(8)9.99.
+
        procedure division.
        main-procedure.
 
@@ -25,10 +76,62 @@
            display "Enter second number: " with no advancing
            accept ws-9-val
 
+           display
+               "Enter a currency-formatted value (e.g. $1,234.56): "
+               with no advancing
+           end-display
+           accept ws-currency-val
+
            compute ws-total = function numval(ws-x-val) + ws-9-val
+               + function numval-c(ws-currency-val)
 
            display "Total: " ws-total
 
+           perform save-total-to-ledger
+
            stop run.
 
+
+      *> Appends the total just computed to the ledger file, so a
+      *> running history of totals survives between runs of the
+      *> program.
+       save-total-to-ledger.
+
+      *> Status 35 means the ledger doesn't exist yet -- expected on
+      *> the very first run -- so create it and switch to extend mode
+      *> for every run after that.
+           open extend fd-ledger
+
+           if ws-fs-status-ledger = "35"
+               open output fd-ledger
+               close fd-ledger
+               open extend fd-ledger
+           end-if
+
+           if ws-fs-status-ledger not = "00"
+               display "Error opening ledger: " ws-fs-status-ledger
+               stop run
+           end-if
+
+           move ws-total to ws-total-display
+
+           accept ws-ledger-date from date yyyymmdd
+           accept ws-ledger-time from time
+
+           move spaces to ws-ledger-line
+           move ws-ledger-date to ws-ll-date
+           move ws-ledger-time to ws-ll-time
+           move ws-x-val to ws-ll-x-val
+           move ws-9-val to ws-ll-9-val
+           move ws-currency-val to ws-ll-currency-val
+           move ws-total-display to ws-ll-total
+
+           move spaces to f-ledger-record
+           move ws-ledger-line to f-ledger-record
+           write f-ledger-record
+
+           close fd-ledger
+
+           exit paragraph.
+
        end program numval-test.

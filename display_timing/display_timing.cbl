@@ -1,6 +1,11 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2021-08-29
+      * updated: 2026-08-09 EE: add a third comparison arm using
+      *          SCREEN SECTION output, and log each run's average to
+      *          a running results file with a pass/fail threshold so
+      *          a performance regression fails the run instead of
+      *          just being displayed once and forgotten.
       * purpose: Testing screen writing speed between the two
       * different display at screen position syntaxes.
       * tectonics: cobc
@@ -10,12 +15,19 @@
 
        environment division.
        input-output section.
+       file-control.
 
+           select fd-results assign to "display-timing-results.log"
+           organization is line sequential
+           file status is ws-fs-status-results.
 
        data division.
 
        file section.
 
+           fd  fd-results.
+           01  f-results-record             pic x(60).
+
 
        working-storage section.
 
@@ -80,13 +92,52 @@
 
        01  sys-call-val                pic 9(13).
 
+      *> Results log / regression-threshold bookkeeping.
+       01  ws-fs-status-results        pic xx.
+
+       01  ws-results-date             pic x(8).
+       01  ws-results-time             pic x(8).
+
+       01  ws-mode-label               pic x(10).
+
+       01  ws-threshold-env            pic x(10).
+       01  ws-threshold-milli          pic 9(5) value 500.
+
+       01  ws-avg-total-milli          pic 9(7).
+
+       01  ws-regression-sw            pic x value 'N'.
+           88  ws-regression-detected  value 'Y'.
+           88  ws-no-regression         value 'N'.
+
+       01  ws-results-line.
+           05  ws-rl-date               pic x(8).
+           05  filler                   pic x value space.
+           05  ws-rl-time               pic x(8).
+           05  filler                   pic x value space.
+           05  ws-rl-mode               pic x(10).
+           05  filler                   pic x value space.
+           05  ws-rl-avg-milli          pic z(6)9.
+           05  filler                   pic x value space.
+           05  ws-rl-result             pic x(4).
+
+       screen section.
+
+       01  ws-screen-cell-item.
+           05  value "@"
+               line number is ws-row-idx
+               column number is ws-col-idx.
+
        procedure division.
        main-procedure.
 
+           perform init-threshold
+
            display "Press enter to start..."
            accept ws-accept
            display spaces with blank screen
 
+           move "AT-LINECOL" to ws-mode-label
+
            perform varying ws-times-to-run
            from 1 by 1 until ws-times-to-run > ws-max-times-to-run
 
@@ -122,6 +173,7 @@
 
            display spaces with blank screen
 
+           move "LINE-COL" to ws-mode-label
 
            perform varying ws-times-to-run
            from 1 by 1 until ws-times-to-run > ws-max-times-to-run
@@ -156,9 +208,68 @@
 
            perform compute-and-display-average
 
+           display spaces with blank screen
+
+           move "SCREEN-SEC" to ws-mode-label
+
+           perform varying ws-times-to-run
+           from 1 by 1 until ws-times-to-run > ws-max-times-to-run
+
+               accept ws-start-time from time
+
+               perform varying ws-times-to-refresh
+               from 1 by 1 until ws-times-to-refresh > 100
+
+
+
+                   perform varying ws-row-idx
+                   from 1 by 1 until ws-row-idx > ws-max-rows
+                       perform varying ws-col-idx
+                       from 1 by 1 until ws-col-idx > ws-max-cols
+
+                           display ws-screen-cell-item
+
+                       end-perform
+                   end-perform
+               end-perform
+
+               accept ws-end-time from time
+
+               perform compute-and-display-diff
+
+           end-perform
+
+           display spaces with blank screen
+
+           perform compute-and-display-average
+
+           if ws-regression-detected
+               display "REGRESSION: one or more modes exceeded the "
+                   ws-threshold-milli " ms threshold"
+               move 1 to return-code
+           else
+               move 0 to return-code
+           end-if
+
            goback.
 
 
+      *> Reads the regression threshold (in milliseconds) from the
+      *> DISPLAY_TIMING_THRESHOLD_MS environment variable, if set,
+      *> otherwise keeps the compiled-in default above.
+       init-threshold.
+
+           accept ws-threshold-env
+               from environment "DISPLAY_TIMING_THRESHOLD_MS"
+
+           if ws-threshold-env not = spaces
+           and ws-threshold-env is numeric
+               move ws-threshold-env to ws-threshold-milli
+           end-if
+
+           exit paragraph.
+
+
        compute-and-display-diff.
 
            move ws-start-sec to ws-start-sec-calc
@@ -227,9 +338,62 @@
 
            display ws-time-diff-avg-disp at 1401
 
+           perform log-average-and-check-threshold
 
            accept ws-accept
 
            exit paragraph.
 
+
+      *> Appends this mode's average render time to the running
+      *> results log with a timestamp, and flags a regression if the
+      *> average exceeds the configured millisecond threshold.
+       log-average-and-check-threshold.
+
+           compute ws-avg-total-milli =
+               (ws-time-diff-sec-avg * 1000)
+               + (ws-time-diff-milli-avg * 10)
+           end-compute
+
+           if ws-avg-total-milli > ws-threshold-milli
+               set ws-regression-detected to true
+           end-if
+
+           accept ws-results-date from date yyyymmdd
+           accept ws-results-time from time
+
+           open extend fd-results
+
+           if ws-fs-status-results = "35"
+               open output fd-results
+               close fd-results
+               open extend fd-results
+           end-if
+
+           if ws-fs-status-results not = "00"
+               display "Error opening results log: "
+                   ws-fs-status-results
+               exit paragraph
+           end-if
+
+           move spaces to ws-results-line
+           move ws-results-date to ws-rl-date
+           move ws-results-time to ws-rl-time
+           move ws-mode-label to ws-rl-mode
+           move ws-avg-total-milli to ws-rl-avg-milli
+
+           if ws-avg-total-milli > ws-threshold-milli
+               move "FAIL" to ws-rl-result
+           else
+               move "PASS" to ws-rl-result
+           end-if
+
+           move spaces to f-results-record
+           move ws-results-line to f-results-record
+           write f-results-record
+
+           close fd-results
+
+           exit paragraph.
+
        end program display-timing.

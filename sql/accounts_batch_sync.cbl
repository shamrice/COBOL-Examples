@@ -0,0 +1,250 @@
+      *>****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 2026-08-09
+      *> Purpose: Nightly batch job that reconciles a flat extract of
+      *>          ACCOUNTS rows -- in the same layout sql_example.cbl's
+      *>          export-account-results paragraph writes out -- back
+      *>          into the ACCOUNTS table. Each row is inserted if its
+      *>          id isn't already on file or updated in place if it
+      *>          is, the same add/change reconciliation
+      *>          customer_master_update.cbl runs against its own
+      *>          customer master, but driven straight against the
+      *>          database instead of an in-memory table.
+      *>
+      *> Note: WORKING-STORAGE SECTION header as well as SQL related
+      *>       statements must be in uppercase for the esqlOC
+      *>       precompiler to pick them up and process them.
+      *>
+      *> Prerequisites: Postgres SQL database with create_db script ran
+      *>                on.
+      *>                esqlOC Precompiler
+      *>                unixODBC odbc-postgresql driver installed
+      *>
+      *> Precomiler: esqlOC -static -o generated_sync.cbl
+      *>             accounts_batch_sync.cbl
+      *> Tectonics: cobc -x -static -locsql generated_sync.cbl
+      *>
+      *>****************************************************************
+       identification division.
+       program-id. accounts-batch-sync.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-account-sync assign to "account_sync.txt"
+           organization is line sequential
+           file status is ws-fs-status-sync.
+
+       data division.
+       file section.
+
+           fd  fd-account-sync.
+           01  f-account-sync-record.
+               05  f-sync-id                   pic 9(5).
+               05  filler                      pic x value space.
+               05  f-sync-first-name           pic x(8).
+               05  filler                      pic x value space.
+               05  f-sync-last-name            pic x(8).
+               05  filler                      pic x value space.
+               05  f-sync-phone                pic x(10).
+               05  filler                      pic x value space.
+               05  f-sync-address              pic x(22).
+               05  filler                      pic x value space.
+               05  f-sync-is-enabled           pic x.
+               05  filler                      pic x value space.
+               05  f-sync-create-dt            pic x(20).
+               05  filler                      pic x value space.
+               05  f-sync-mod-dt               pic x(20).
+
+       WORKING-STORAGE SECTION.
+
+      *> Variables inside the DECLARE SECTION can be used in
+      *> SQL queries either as input or output. Variables outside of
+      *> this section are local to the program only.
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+
+      *> Replace values as needed for your own local test environment
+       77  ws-db-connection-string pic x(1024) value
+               'DRIVER={PostgreSQL Unicode};' &
+               'SERVER=localhost;' &
+               'PORT=5432;' &
+               'DATABASE=cobol_db_example;' &
+               'UID=postgres;' &
+               'PWD=password;' &
+               'COMRESSED_PROTO=0;'.
+
+       01  ws-sql-account-record.
+           05  ws-sql-account-id                  pic 9(5).
+           05  ws-sql-account-first-name          pic x(8).
+           05  ws-sql-account-last-name           pic x(8).
+           05  ws-sql-account-phone               pic x(10).
+           05  ws-sql-account-address             pic x(22).
+           05  ws-sql-account-is-enabled          pic x.
+           05  ws-sql-account-create-dt           pic x(20).
+           05  ws-sql-account-mod-dt              pic x(20).
+
+       01  ws-sync-exists-count                   pic 9(7).
+
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+      *> Local variables to the program only. These are not seen by
+      *> the precompiler operation.
+       01  ws-fs-status-sync                  pic xx.
+
+       01  ws-eof-sw                          pic x value 'N'.
+           88  ws-eof                         value 'Y'.
+           88  ws-not-eof                     value 'N'.
+
+       01  ws-synced-added-count              pic 9(7) value 0.
+       01  ws-synced-changed-count            pic 9(7) value 0.
+       01  ws-synced-rejected-count           pic 9(7) value 0.
+
+       procedure division.
+       main-procedure.
+           display space
+           display "ACCOUNTS nightly batch sync"
+           display "----------------------------"
+           display space
+
+           EXEC SQL
+               CONNECT TO :ws-db-connection-string
+           END-EXEC.
+           perform check-sql-state
+
+           perform sync-account-extract
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC
+
+           display space
+           display "Sync complete."
+           display "Added:    " ws-synced-added-count
+           display "Changed:  " ws-synced-changed-count
+           display "Rejected: " ws-synced-rejected-count
+
+           stop run.
+
+
+      *> Reads fd-account-sync one row at a time and reconciles each
+      *> one against ACCOUNTS via sync-one-account.
+       sync-account-extract.
+
+           set ws-not-eof to true
+
+           open input fd-account-sync
+
+           if ws-fs-status-sync not = "00"
+               display "Error opening account_sync.txt: "
+                   ws-fs-status-sync
+               exit paragraph
+           end-if
+
+           perform until ws-eof
+               read fd-account-sync
+                   at end
+                       set ws-eof to true
+                   not at end
+                       perform sync-one-account
+               end-read
+           end-perform
+
+           close fd-account-sync
+
+           exit paragraph.
+
+
+      *> Reconciles one extract row against ACCOUNTS: updates the row
+      *> in place if its id is already on file, otherwise inserts it.
+      *> Rows with a zero id are rejected rather than synced, the same
+      *> way customer_master_update.cbl rejects a transaction it
+      *> cannot apply.
+       sync-one-account.
+
+           move f-account-sync-record to ws-sql-account-record
+
+           if ws-sql-account-id = 0
+               display "Rejected: sync row has a blank/zero id."
+               add 1 to ws-synced-rejected-count
+               exit paragraph
+           end-if
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :ws-sync-exists-count
+               FROM ACCOUNTS
+               WHERE ID = :ws-sql-account-id
+           END-EXEC
+           perform check-sql-state
+
+           if ws-sync-exists-count > 0
+               EXEC SQL
+                   UPDATE ACCOUNTS
+                   SET
+                       FIRST_NAME = :ws-sql-account-first-name,
+                       LAST_NAME = :ws-sql-account-last-name,
+                       PHONE = :ws-sql-account-phone,
+                       ADDRESS = :ws-sql-account-address,
+                       IS_ENABLED = :ws-sql-account-is-enabled,
+                       MOD_DT = CURRENT_TIMESTAMP
+                   WHERE ID = :ws-sql-account-id
+               END-EXEC
+               perform check-sql-state
+               add 1 to ws-synced-changed-count
+           else
+               EXEC SQL
+                   INSERT INTO ACCOUNTS
+                       (ID, FIRST_NAME, LAST_NAME, PHONE, ADDRESS,
+                        IS_ENABLED, CREATE_DT, MOD_DT)
+                   VALUES
+                       (:ws-sql-account-id,
+                        :ws-sql-account-first-name,
+                        :ws-sql-account-last-name,
+                        :ws-sql-account-phone,
+                        :ws-sql-account-address,
+                        :ws-sql-account-is-enabled,
+                        CURRENT_TIMESTAMP, CURRENT_TIMESTAMP)
+               END-EXEC
+               perform check-sql-state
+               add 1 to ws-synced-added-count
+           end-if
+
+           exit paragraph.
+
+
+      *> Checks SQLCODE/SQLSTATE after every EXEC SQL statement and
+      *> stops the run on an unexpected database error, the same check
+      *> sql_example.cbl runs after each of its own EXEC SQL calls.
+       check-sql-state.
+
+      *> If success or no data, state is still valid, return.
+           if SQL-SUCCESS or SQL-NODATA then
+               exit paragraph
+           end-if
+
+      *> Some sort of error has occurred, display error information to
+      *> the user.
+           display space
+           display "SQL Error:"
+           display "SQLCODE: " SQLCODE
+           display "SQLSTATE: " SQLSTATE
+
+           if SQLERRML > 0 then
+               display "ERROR MESSAGE: " SQLERRMC(1:SQLERRML)
+           end-if
+           display space
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC
+
+      *> Terminate the application.
+           stop run
+           exit paragraph. *> not reachable, used as paragraph end scope.
+
+       end program accounts-batch-sync.

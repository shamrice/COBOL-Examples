@@ -19,9 +19,36 @@
       *>****************************************************************
        identification division.
        program-id. sql-example.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-account-export assign to "account_export.txt"
+           organization is line sequential
+           file status is ws-fs-status-export.
+
        data division.
        file section.
 
+           fd  fd-account-export.
+           01  f-account-export-record.
+               05  f-export-id                  pic 9(5).
+               05  filler                        pic x value space.
+               05  f-export-first-name           pic x(8).
+               05  filler                        pic x value space.
+               05  f-export-last-name            pic x(8).
+               05  filler                        pic x value space.
+               05  f-export-phone                pic x(10).
+               05  filler                        pic x value space.
+               05  f-export-address              pic x(22).
+               05  filler                        pic x value space.
+               05  f-export-is-enabled            pic x.
+               05  filler                        pic x value space.
+               05  f-export-create-dt             pic x(20).
+               05  filler                        pic x value space.
+               05  f-export-mod-dt                pic x(20).
+
        WORKING-STORAGE SECTION.
 
       *> Variables inside the DECLARE SECTION can be used in 
@@ -66,6 +93,25 @@
            05  ws-search-value-len              pic S9(4) comp-5.
            05  ws-search-value-text             pic x(50).
 
+      *> Audit row written to ACCOUNT_AUDIT for every insert/update/
+      *> disable made against ACCOUNTS through this program, so we can
+      *> answer "who changed this and when" without relying on
+      *> ws-sql-account-mod-dt alone.
+       01  ws-audit-record.
+           05  ws-audit-account-id              pic 9(5).
+           05  ws-audit-field-name               pic x(15).
+           05  ws-audit-old-value                pic x(30).
+           05  ws-audit-new-value                pic x(30).
+           05  ws-audit-changed-by               pic x(30).
+
+      *> Counts used by the reconcile-accounts menu option to make
+      *> sure every row in ACCOUNTS is accounted for as either
+      *> enabled or disabled, with nothing falling through the cracks
+      *> from a null or unexpected IS_ENABLED value.
+       01  ws-reconcile-total-count          pic 9(7).
+       01  ws-reconcile-enabled-count        pic 9(7).
+       01  ws-reconcile-disabled-count       pic 9(7).
+
        EXEC SQL
            END DECLARE SECTION
        END-EXEC.
@@ -100,13 +146,62 @@
            88  ws-search-again              value 'Y'.
            88  ws-not-search-again          value 'N'.
 
+       01  ws-edit-account-id               pic 9(5).
+
+       01  ws-old-account-record.
+           05  ws-old-account-first-name     pic x(8).
+           05  ws-old-account-last-name      pic x(8).
+           05  ws-old-account-phone          pic x(10).
+           05  ws-old-account-address        pic x(22).
+
+       01  ws-reconcile-sum-count            pic 9(7).
+
+      *> Paging support so display-all-accounts/display-disabled-
+      *> accounts/query-accounts can walk through a result set larger
+      *> than the 100-row ws-account-record table holds at once,
+      *> instead of silently capping at the first 100 matches.
+       01  ws-page-size                      pic 99 value 20.
+
+       01  ws-page-more-sw                   pic a value 'N'.
+           88  ws-page-show-more             value 'Y'.
+           88  ws-page-no-more               value 'N'.
+
+      *> Account disable reason/operator capture, and the idle-
+      *> timeout seconds read from the environment at startup.
+       01  ws-disable-account-id             pic 9(5).
+       01  ws-disable-reason-code            pic x(15).
+       01  ws-disable-operator               pic x(30).
+       01  ws-disable-new-value              pic x(30).
+
+       01  ws-idle-timeout-env               pic x(5).
+       01  ws-idle-timeout-secs              pic 9(4) value 120.
+
+      *> Flat extract file used by the export-results menu option, in
+      *> the same field layout as ws-sql-account-record, so it can
+      *> feed straight into a downstream batch job.
+       01  ws-fs-status-export               pic xx.
+
        procedure division.
        main-procedure.
-           display space 
+           display space
            display "COBOL SQL DB Example Program"
            display "----------------------------"
            display space
 
+      *> Capture the logged in user name once so every audit row
+      *> written this run is attributed to whoever ran the program.
+           accept ws-audit-changed-by from user name
+
+      *> Read the idle-timeout seconds from the environment, if set,
+      *> otherwise keep the compiled-in default above.
+           accept ws-idle-timeout-env
+               from environment "SQL_EXAMPLE_IDLE_TIMEOUT_SECS"
+
+           if ws-idle-timeout-env not = spaces
+           and ws-idle-timeout-env is numeric
+               move ws-idle-timeout-env to ws-idle-timeout-secs
+           end-if
+
       *> Connect to database and check response status.
            EXEC SQL
                CONNECT TO :ws-db-connection-string
@@ -161,28 +256,60 @@
                display "2) Display disabled accounts"
                display "3) Query accounts"
                display "4) Exit"
-               display "Selection: " with no advancing 
+               display "5) Add account"
+               display "6) Edit account"
+               display "7) Reconcile accounts"
+               display "8) Disable account"
+               display "9) Export query results"
+               move space to ws-menu-choice
+               display "Selection: " with no advancing
                accept ws-menu-choice
+                   with time-out ws-idle-timeout-secs
+               end-accept
+
+      *> No input before the timeout leaves the field untouched --
+      *> treat the idle session as logged off rather than leaving it
+      *> connected to the database indefinitely.
+               if ws-menu-choice = space
+                   display space
+                   display "Idle timeout -- disconnecting."
+                   exit perform
+               end-if
 
                evaluate ws-menu-choice
-               
-                   when '1' 
+
+                   when '1'
                        perform display-all-accounts
-                       
-                   when '2' 
-                       perform display-disabled-accounts 
 
-                   when '3' 
-                       perform query-accounts 
+                   when '2'
+                       perform display-disabled-accounts
+
+                   when '3'
+                       perform query-accounts
 
-                   when '4' 
-                       exit perform 
+                   when '4'
+                       exit perform
 
-                   when other 
-                       display "Please make a selection between 1-4"                       
+                   when '5'
+                       perform add-account
+
+                   when '6'
+                       perform edit-account
+
+                   when '7'
+                       perform reconcile-accounts
+
+                   when '8'
+                       perform disable-account
+
+                   when '9'
+                       perform export-account-results
+
+                   when other
+                       display "Please make a selection between 1-9"
 
                end-evaluate
-           end-perform 
+           end-perform
 
       *> Disconnect and exit
            EXEC SQL
@@ -195,55 +322,77 @@
  
 
 
-      *> Uses the ACCOUNT-ALL_CUR cursor to query the ACCOUNT table 
-      *> for all records. If a record is found, it is moved into the 
-      *> ws-account-record table array for display output.
+      *> Uses the ACCOUNT-ALL_CUR cursor to query the ACCOUNT table
+      *> for all records. Results are paged ws-page-size rows at a
+      *> time into the ws-account-record table, with a "more? (Y/N)"
+      *> prompt between pages, since ACCOUNT-ALL-CUR itself has no
+      *> row limit and the table only holds 100 rows at once.
        display-all-accounts.
 
       *> Open cursor
-           EXEC SQL 
-               OPEN ACCOUNT-ALL-CUR 
-           END-EXEC 
+           EXEC SQL
+               OPEN ACCOUNT-ALL-CUR
+           END-EXEC
 
            perform check-sql-state
 
-      *> Use cursor to query the database for each record until no more 
-      *> are found.
-           move 0 to ws-num-accounts
-           perform with test after until SQLCODE = 100
-               EXEC SQL 
-                   FETCH ACCOUNT-ALL-CUR 
-                   INTO 
-                       :ws-sql-account-id,
-                       :ws-sql-account-first-name,
-                       :ws-sql-account-last-name,
-                       :ws-sql-account-phone,
-                       :ws-sql-account-address,
-                       :ws-sql-account-is-enabled,
-                       :ws-sql-account-create-dt,
-                       :ws-sql-account-mod-dt;
-               END-EXEC 
-               perform check-sql-state
+           set ws-page-show-more to true
+
+           perform until not ws-page-show-more
+
+      *> Fetch up to one page of rows.
+               move 0 to ws-num-accounts
+               perform with test after
+                   until SQLCODE = 100
+                   or ws-num-accounts >= ws-page-size
+
+                   EXEC SQL
+                       FETCH ACCOUNT-ALL-CUR
+                       INTO
+                           :ws-sql-account-id,
+                           :ws-sql-account-first-name,
+                           :ws-sql-account-last-name,
+                           :ws-sql-account-phone,
+                           :ws-sql-account-address,
+                           :ws-sql-account-is-enabled,
+                           :ws-sql-account-create-dt,
+                           :ws-sql-account-mod-dt;
+                   END-EXEC
+                   perform check-sql-state
 
       *> If found, add to the output record table.
-               if not SQL-NODATA then 
-                   add 1 to ws-num-accounts
-                   
-                   move ws-sql-account-record 
-                   to ws-account-record(ws-num-accounts)
-           end-perform 
+                   if not SQL-NODATA then
+                       add 1 to ws-num-accounts
 
-      *> Close cursor so that it can be reused next time paragraph is 
+                       move ws-sql-account-record
+                       to ws-account-record(ws-num-accounts)
+                   end-if
+               end-perform
+
+               if ws-num-accounts > 0
+                   perform display-account-results
+               end-if
+
+               if SQLCODE = 100
+                   set ws-page-no-more to true
+               else
+                   display space
+                   display "More? (Y/[N]) " with no advancing
+                   accept ws-page-more-sw
+                   move function upper-case(ws-page-more-sw)
+                       to ws-page-more-sw
+               end-if
+
+           end-perform
+
+      *> Close cursor so that it can be reused next time paragraph is
       *> called.
-           EXEC SQL 
-               CLOSE ACCOUNT-ALL-CUR 
-           END-EXEC 
+           EXEC SQL
+               CLOSE ACCOUNT-ALL-CUR
+           END-EXEC
            perform check-sql-state
 
-      *> Display output in a nice table like view.
-           perform display-account-results
-
-           exit paragraph. 
+           exit paragraph.
 
 
 
@@ -253,44 +402,67 @@
       *> found, it is moved into the ws-account-record table array for 
       *> display output.
       *>
-      *> This paragraph is very similar to the display-all-accounts 
-      *> paragraph, please see that paragraph for line by line comments
+      *> This paragraph is very similar to the display-all-accounts
+      *> paragraph (including the paging), please see that paragraph
+      *> for line by line comments.
        display-disabled-accounts.
 
-           EXEC SQL 
-               OPEN ACCOUNT-DISABLED-CUR 
-           END-EXEC 
+           EXEC SQL
+               OPEN ACCOUNT-DISABLED-CUR
+           END-EXEC
 
            perform check-sql-state
 
-           move 0 to ws-num-accounts
-           perform with test after until SQLCODE = 100
-               EXEC SQL 
-                   FETCH ACCOUNT-DISABLED-CUR 
-                   INTO 
-                       :ws-sql-account-id,
-                       :ws-sql-account-first-name,
-                       :ws-sql-account-last-name,
-                       :ws-sql-account-phone,
-                       :ws-sql-account-address,
-                       :ws-sql-account-is-enabled,
-                       :ws-sql-account-create-dt,
-                       :ws-sql-account-mod-dt;
-               END-EXEC 
-               perform check-sql-state
-               if not SQL-NODATA then 
-                   add 1 to ws-num-accounts
-                   
-                   move ws-sql-account-record 
-                   to ws-account-record(ws-num-accounts)
-           end-perform 
+           set ws-page-show-more to true
 
-           EXEC SQL 
-               CLOSE ACCOUNT-DISABLED-CUR 
-           END-EXEC 
-           perform check-sql-state
+           perform until not ws-page-show-more
+
+               move 0 to ws-num-accounts
+               perform with test after
+                   until SQLCODE = 100
+                   or ws-num-accounts >= ws-page-size
+
+                   EXEC SQL
+                       FETCH ACCOUNT-DISABLED-CUR
+                       INTO
+                           :ws-sql-account-id,
+                           :ws-sql-account-first-name,
+                           :ws-sql-account-last-name,
+                           :ws-sql-account-phone,
+                           :ws-sql-account-address,
+                           :ws-sql-account-is-enabled,
+                           :ws-sql-account-create-dt,
+                           :ws-sql-account-mod-dt;
+                   END-EXEC
+                   perform check-sql-state
+                   if not SQL-NODATA then
+                       add 1 to ws-num-accounts
+
+                       move ws-sql-account-record
+                       to ws-account-record(ws-num-accounts)
+                   end-if
+               end-perform
+
+               if ws-num-accounts > 0
+                   perform display-account-results
+               end-if
+
+               if SQLCODE = 100
+                   set ws-page-no-more to true
+               else
+                   display space
+                   display "More? (Y/[N]) " with no advancing
+                   accept ws-page-more-sw
+                   move function upper-case(ws-page-more-sw)
+                       to ws-page-more-sw
+               end-if
+
+           end-perform
 
-           perform display-account-results
+           EXEC SQL
+               CLOSE ACCOUNT-DISABLED-CUR
+           END-EXEC
+           perform check-sql-state
 
            exit paragraph.
 
@@ -347,42 +519,66 @@
 
       *> From here, flow follows the other paragraphs. Fetch the records
       *> and display them.   
-               EXEC SQL 
-                   OPEN ACCOUNT-QUERY-CUR 
-               END-EXEC 
+               EXEC SQL
+                   OPEN ACCOUNT-QUERY-CUR
+               END-EXEC
 
                perform check-sql-state
 
-               move 0 to ws-num-accounts
-               perform with test after until SQLCODE = 100
-                   EXEC SQL 
-                       FETCH ACCOUNT-QUERY-CUR 
-                       INTO 
-                           :ws-sql-account-id,
-                           :ws-sql-account-first-name,
-                           :ws-sql-account-last-name,
-                           :ws-sql-account-phone,
-                           :ws-sql-account-address,
-                           :ws-sql-account-is-enabled,
-                           :ws-sql-account-create-dt,
-                           :ws-sql-account-mod-dt;
-                   END-EXEC 
-                   perform check-sql-state
-                   if not SQL-NODATA then 
-                       add 1 to ws-num-accounts
-                   
-                       move ws-sql-account-record 
-                       to ws-account-record(ws-num-accounts)
-               end-perform 
+      *> Paged the same way as display-all-accounts -- see that
+      *> paragraph for line by line comments.
+               set ws-page-show-more to true
+
+               perform until not ws-page-show-more
+
+                   move 0 to ws-num-accounts
+                   perform with test after
+                       until SQLCODE = 100
+                       or ws-num-accounts >= ws-page-size
+
+                       EXEC SQL
+                           FETCH ACCOUNT-QUERY-CUR
+                           INTO
+                               :ws-sql-account-id,
+                               :ws-sql-account-first-name,
+                               :ws-sql-account-last-name,
+                               :ws-sql-account-phone,
+                               :ws-sql-account-address,
+                               :ws-sql-account-is-enabled,
+                               :ws-sql-account-create-dt,
+                               :ws-sql-account-mod-dt;
+                       END-EXEC
+                       perform check-sql-state
+                       if not SQL-NODATA then
+                           add 1 to ws-num-accounts
+
+                           move ws-sql-account-record
+                           to ws-account-record(ws-num-accounts)
+                       end-if
+                   end-perform
+
+                   if ws-num-accounts > 0
+                       perform display-account-results
+                   end-if
+
+                   if SQLCODE = 100
+                       set ws-page-no-more to true
+                   else
+                       display space
+                       display "More? (Y/[N]) " with no advancing
+                       accept ws-page-more-sw
+                       move function upper-case(ws-page-more-sw)
+                           to ws-page-more-sw
+                   end-if
+
+               end-perform
 
-               EXEC SQL 
-                   CLOSE ACCOUNT-QUERY-CUR 
-               END-EXEC 
+               EXEC SQL
+                   CLOSE ACCOUNT-QUERY-CUR
+               END-EXEC
                perform check-sql-state
 
-               perform display-account-results
-
-               display space 
+               display space
                display "Search again? (Y/[N]) " with no advancing 
                accept ws-search-again-sw 
                
@@ -431,7 +627,391 @@
 
 
 
-      *> Checks SQLSTATE for any errors. If return value was success or 
+      *> Prompts for the fields of a new account and inserts it into
+      *> the ACCOUNTS table. New accounts are created enabled, with
+      *> the create and mod timestamps both set to the current time.
+       add-account.
+
+           display space
+           display "Add account"
+           display "------------"
+
+           display "Account id: " with no advancing
+           accept ws-sql-account-id
+
+           display "First name: " with no advancing
+           accept ws-sql-account-first-name
+
+           display "Last name: " with no advancing
+           accept ws-sql-account-last-name
+
+           display "Phone: " with no advancing
+           accept ws-sql-account-phone
+
+           display "Address: " with no advancing
+           accept ws-sql-account-address
+
+           move 'Y' to ws-sql-account-is-enabled
+
+           EXEC SQL
+               INSERT INTO ACCOUNTS
+                   (ID, FIRST_NAME, LAST_NAME, PHONE, ADDRESS,
+                    IS_ENABLED, CREATE_DT, MOD_DT)
+               VALUES
+                   (:WS-SQL-ACCOUNT-ID, :WS-SQL-ACCOUNT-FIRST-NAME,
+                    :WS-SQL-ACCOUNT-LAST-NAME, :WS-SQL-ACCOUNT-PHONE,
+                    :WS-SQL-ACCOUNT-ADDRESS, :WS-SQL-ACCOUNT-IS-ENABLED,
+                    CURRENT_TIMESTAMP, CURRENT_TIMESTAMP)
+           END-EXEC
+
+           perform check-sql-state
+
+           move spaces to ws-audit-old-value
+
+           move "FIRST_NAME" to ws-audit-field-name
+           move ws-sql-account-first-name to ws-audit-new-value
+           perform write-audit-row
+
+           move "LAST_NAME" to ws-audit-field-name
+           move ws-sql-account-last-name to ws-audit-new-value
+           perform write-audit-row
+
+           move "PHONE" to ws-audit-field-name
+           move ws-sql-account-phone to ws-audit-new-value
+           perform write-audit-row
+
+           move "ADDRESS" to ws-audit-field-name
+           move ws-sql-account-address to ws-audit-new-value
+           perform write-audit-row
+
+           display "Account added."
+
+           exit paragraph.
+
+
+
+      *> Prompts for an account id, looks it up, and lets the operator
+      *> replace each field. Leaving a field blank keeps its current
+      *> value. MOD_DT is always refreshed to the current time.
+       edit-account.
+
+           display space
+           display "Edit account"
+           display "-------------"
+
+           display "Account id to edit: " with no advancing
+           accept ws-edit-account-id
+
+           move ws-edit-account-id to ws-sql-account-id
+
+           EXEC SQL
+               SELECT
+                   FIRST_NAME, LAST_NAME, PHONE, ADDRESS, IS_ENABLED
+               INTO
+                   :WS-SQL-ACCOUNT-FIRST-NAME, :WS-SQL-ACCOUNT-LAST-NAME,
+                   :WS-SQL-ACCOUNT-PHONE, :WS-SQL-ACCOUNT-ADDRESS,
+                   :WS-SQL-ACCOUNT-IS-ENABLED
+               FROM ACCOUNTS
+               WHERE ID = :WS-SQL-ACCOUNT-ID
+           END-EXEC
+
+           perform check-sql-state
+
+           if SQL-NODATA then
+               display "Account not found."
+               exit paragraph
+           end-if
+
+      *> Snapshot the values as they stood before editing so each
+      *> changed field can be logged with both its old and new value.
+           move ws-sql-account-first-name to ws-old-account-first-name
+           move ws-sql-account-last-name to ws-old-account-last-name
+           move ws-sql-account-phone to ws-old-account-phone
+           move ws-sql-account-address to ws-old-account-address
+
+           display "Current first name: " ws-sql-account-first-name
+           display "New first name (blank to keep): " with no advancing
+           accept ws-search-string
+           if function trim(ws-search-string) not = spaces
+               move ws-search-string to ws-sql-account-first-name
+           end-if
+
+           display "Current last name: " ws-sql-account-last-name
+           display "New last name (blank to keep): " with no advancing
+           accept ws-search-string
+           if function trim(ws-search-string) not = spaces
+               move ws-search-string to ws-sql-account-last-name
+           end-if
+
+           display "Current phone: " ws-sql-account-phone
+           display "New phone (blank to keep): " with no advancing
+           accept ws-search-string
+           if function trim(ws-search-string) not = spaces
+               move ws-search-string to ws-sql-account-phone
+           end-if
+
+           display "Current address: " ws-sql-account-address
+           display "New address (blank to keep): " with no advancing
+           accept ws-search-string
+           if function trim(ws-search-string) not = spaces
+               move ws-search-string to ws-sql-account-address
+           end-if
+
+           EXEC SQL
+               UPDATE ACCOUNTS
+               SET
+                   FIRST_NAME = :WS-SQL-ACCOUNT-FIRST-NAME,
+                   LAST_NAME = :WS-SQL-ACCOUNT-LAST-NAME,
+                   PHONE = :WS-SQL-ACCOUNT-PHONE,
+                   ADDRESS = :WS-SQL-ACCOUNT-ADDRESS,
+                   MOD_DT = CURRENT_TIMESTAMP
+               WHERE ID = :WS-SQL-ACCOUNT-ID
+           END-EXEC
+
+           perform check-sql-state
+
+           if ws-old-account-first-name not = ws-sql-account-first-name
+               move "FIRST_NAME" to ws-audit-field-name
+               move ws-old-account-first-name to ws-audit-old-value
+               move ws-sql-account-first-name to ws-audit-new-value
+               perform write-audit-row
+           end-if
+
+           if ws-old-account-last-name not = ws-sql-account-last-name
+               move "LAST_NAME" to ws-audit-field-name
+               move ws-old-account-last-name to ws-audit-old-value
+               move ws-sql-account-last-name to ws-audit-new-value
+               perform write-audit-row
+           end-if
+
+           if ws-old-account-phone not = ws-sql-account-phone
+               move "PHONE" to ws-audit-field-name
+               move ws-old-account-phone to ws-audit-old-value
+               move ws-sql-account-phone to ws-audit-new-value
+               perform write-audit-row
+           end-if
+
+           if ws-old-account-address not = ws-sql-account-address
+               move "ADDRESS" to ws-audit-field-name
+               move ws-old-account-address to ws-audit-old-value
+               move ws-sql-account-address to ws-audit-new-value
+               perform write-audit-row
+           end-if
+
+           display "Account updated."
+
+           exit paragraph.
+
+
+
+      *> Prompts for an account id, a reason code, and the operator's
+      *> name, then flips IS_ENABLED to 'N' and logs the reason/
+      *> operator to ACCOUNT_AUDIT, so disabling an account always
+      *> leaves a trace of who did it and why.
+       disable-account.
+
+           display space
+           display "Disable account"
+           display "-----------------"
+
+           display "Account id to disable: " with no advancing
+           accept ws-disable-account-id
+
+           move ws-disable-account-id to ws-sql-account-id
+
+           EXEC SQL
+               SELECT IS_ENABLED
+               INTO :WS-SQL-ACCOUNT-IS-ENABLED
+               FROM ACCOUNTS
+               WHERE ID = :WS-SQL-ACCOUNT-ID
+           END-EXEC
+
+           perform check-sql-state
+
+           if SQL-NODATA then
+               display "Account not found."
+               exit paragraph
+           end-if
+
+           if ws-sql-account-is-enabled = 'N' then
+               display "Account is already disabled."
+               exit paragraph
+           end-if
+
+           display "Reason code: " with no advancing
+           accept ws-disable-reason-code
+
+           display "Operator name: " with no advancing
+           accept ws-disable-operator
+
+           EXEC SQL
+               UPDATE ACCOUNTS
+               SET
+                   IS_ENABLED = 'N',
+                   MOD_DT = CURRENT_TIMESTAMP
+               WHERE ID = :WS-SQL-ACCOUNT-ID
+           END-EXEC
+
+           perform check-sql-state
+
+      *> Log the disable with the operator's name and reason code,
+      *> rather than whoever is simply logged into this session.
+           move spaces to ws-disable-new-value
+           string
+               'N REASON:' delimited by size
+               ws-disable-reason-code delimited by size
+               into ws-disable-new-value
+           end-string
+
+           move "IS_ENABLED" to ws-audit-field-name
+           move "Y" to ws-audit-old-value
+           move ws-disable-new-value to ws-audit-new-value
+           move ws-disable-operator to ws-audit-changed-by
+           perform write-audit-row
+
+      *> Restore the session's own user name for any later audit rows
+      *> written by other menu options this run.
+           accept ws-audit-changed-by from user name
+
+           display "Account disabled."
+
+           exit paragraph.
+
+
+
+      *> Writes the currently loaded ws-account-record table (the
+      *> results of the last display/query menu option) out to a flat
+      *> extract file using the ws-sql-account-record field layout, so
+      *> a search result here can feed a downstream batch job like
+      *> merge_sort_test.cbl instead of being retyped by hand.
+       export-account-results.
+
+           if ws-num-accounts = 0
+               display "Nothing to export -- run a display or query "
+                   & "option first."
+               exit paragraph
+           end-if
+
+           open output fd-account-export
+
+           if ws-fs-status-export not = "00"
+               display "Error opening export file: "
+                   ws-fs-status-export
+               exit paragraph
+           end-if
+
+           perform varying ws-account-idx from 1 by 1
+           until ws-account-idx > ws-num-accounts
+
+               move ws-account-id(ws-account-idx) to f-export-id
+               move ws-account-first-name(ws-account-idx)
+                   to f-export-first-name
+               move ws-account-last-name(ws-account-idx)
+                   to f-export-last-name
+               move ws-account-phone(ws-account-idx) to f-export-phone
+               move ws-account-address(ws-account-idx)
+                   to f-export-address
+               move ws-account-is-enabled(ws-account-idx)
+                   to f-export-is-enabled
+               move ws-account-create-dt(ws-account-idx)
+                   to f-export-create-dt
+               move ws-account-mod-dt(ws-account-idx)
+                   to f-export-mod-dt
+
+               write f-account-export-record
+           end-perform
+
+           close fd-account-export
+
+           display "Exported " ws-num-accounts
+               " account(s) to account_export.txt"
+
+           exit paragraph.
+
+
+
+      *> Writes one row to ACCOUNT_AUDIT for the field named in
+      *> ws-audit-field-name, using ws-sql-account-id as the account,
+      *> ws-audit-old-value/ws-audit-new-value for the before and after
+      *> values, and ws-audit-changed-by for who made the change.
+       write-audit-row.
+
+           move ws-sql-account-id to ws-audit-account-id
+
+           EXEC SQL
+               INSERT INTO ACCOUNT_AUDIT
+                   (ACCOUNT_ID, FIELD_NAME, OLD_VALUE, NEW_VALUE,
+                    CHANGED_BY, CHANGED_DT)
+               VALUES
+                   (:WS-AUDIT-ACCOUNT-ID, :WS-AUDIT-FIELD-NAME,
+                    :WS-AUDIT-OLD-VALUE, :WS-AUDIT-NEW-VALUE,
+                    :WS-AUDIT-CHANGED-BY, CURRENT_TIMESTAMP)
+           END-EXEC
+
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Runs the enabled and disabled counts against ACCOUNTS along
+      *> with a full row count, and confirms that enabled + disabled
+      *> adds back up to the total. Any row that isn't flagged 'Y' or
+      *> 'N' in IS_ENABLED would otherwise be silently dropped from
+      *> both of the display-all-accounts/display-disabled-accounts
+      *> screens, so this is the only place that count shows up.
+       reconcile-accounts.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-RECONCILE-TOTAL-COUNT
+               FROM ACCOUNTS
+           END-EXEC
+
+           perform check-sql-state
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-RECONCILE-ENABLED-COUNT
+               FROM ACCOUNTS
+               WHERE IS_ENABLED = 'Y'
+           END-EXEC
+
+           perform check-sql-state
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-RECONCILE-DISABLED-COUNT
+               FROM ACCOUNTS
+               WHERE IS_ENABLED = 'N'
+           END-EXEC
+
+           perform check-sql-state
+
+           compute ws-reconcile-sum-count =
+               ws-reconcile-enabled-count + ws-reconcile-disabled-count
+
+           display space
+           display "Reconcile accounts"
+           display "-------------------"
+           display "Total accounts:    " ws-reconcile-total-count
+           display "Enabled accounts:  " ws-reconcile-enabled-count
+           display "Disabled accounts: " ws-reconcile-disabled-count
+           display "Enabled + Disabled:" ws-reconcile-sum-count
+
+           if ws-reconcile-sum-count = ws-reconcile-total-count
+               display "OK: counts reconcile."
+           else
+               display "DISCREPANCY: "
+                   ws-reconcile-total-count
+                   " total accounts but "
+                   ws-reconcile-sum-count
+                   " enabled/disabled -- check for rows with an "
+                   "IS_ENABLED value other than Y or N."
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Checks SQLSTATE for any errors. If return value was success or
       *> "No data", the paragraph returns. Otherwise, the error message 
       *> and SQLCODE are displayed to the user. The SQL connection is 
       *> closed and the application terminates.

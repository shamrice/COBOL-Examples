@@ -2,24 +2,86 @@
       * author: Erik Eriksen
       * date: 2021-08-30
       * updated: 2022-04-28
+      * updated: 2026-08-09 EE: only seed the demo item files on first
+      *          run (file status "35"), so a real item file placed
+      *          here isn't clobbered on later runs.
+      * updated: 2026-08-09 EE: raised both item tables' OCCURS bound
+      *          from 50 to 500 so a real reference list of a few
+      *          hundred entries fits, and load-item-table /
+      *          load-no-key-table now stop adding rows once the
+      *          bound is reached instead of subscripting past it.
       * purpose: Example using the search and search all syntax.
       * tectonics: cobc
       ******************************************************************
        identification division.
        program-id. search-example.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select fd-item-file assign to "search-items.txt"
+           organization is line sequential
+           file status is ws-fs-status-items.
+
+           select fd-no-key-file assign to "search-no-key-items.txt"
+           organization is line sequential
+           file status is ws-fs-status-no-key.
+
+           select fd-duplicate-key-file
+           assign to "search-duplicate-keys.txt"
+           organization is line sequential
+           file status is ws-fs-status-duplicate.
+
        data division.
+
        file section.
+
+           fd  fd-item-file.
+           01  f-item-record.
+               05  f-item-id-1             pic 9(4).
+               05  f-item-id-2             pic 9(4).
+               05  f-item-id-3             pic 9(4).
+               05  f-item-name             pic x(16).
+               05  f-item-date             pic x(10).
+
+           fd  fd-no-key-file.
+           01  f-no-key-record.
+               05  f-no-key-id             pic 9(4).
+               05  f-no-key-value          pic x(25).
+
+           fd  fd-duplicate-key-file.
+           01  f-duplicate-key-record      pic x(80).
+
        working-storage section.
 
+           01  ws-fs-status-items          pic xx.
+           01  ws-fs-status-no-key         pic xx.
+           01  ws-fs-status-duplicate      pic xx.
+
+           01  ws-duplicate-key-count       pic 999 value 0.
+
+           01  ws-eof-sw                   pic x value 'N'.
+               88  ws-eof                  value 'Y'.
+               88  ws-not-eof              value 'N'.
+
       *>   Table must have asc or desc indexed key for binary ("all") searching
       *>   Note: Does not need multiple keys. Multiple keys are just used
       *>         here to demonstrate that you can have them.
-       01  ws-item-table                occurs 3 times
-                                        ascending key is
-                                        ws-item-id-1, ws-item-id-2
-                                        descending key is
-                                        ws-item-id-3
-                                        indexed by idx.
+      *>   Loaded from fd-item-file below, which must already be sorted
+      *>   ascending on id-1/id-2 for search all to work. Bound raised
+      *>   to 500 so a real reference list of a few hundred entries
+      *>   fits; load-item-table also guards against reading past the
+      *>   bound so a still-larger file can't subscript out of range.
+       01  ws-num-items                 pic 999 comp.
+
+       01  ws-item-table                occurs 1 to 500 times
+                                   depending on ws-num-items
+                                   ascending key is
+                                   ws-item-id-1, ws-item-id-2
+                                   descending key is
+                                   ws-item-id-3
+                                   indexed by idx.
            05  ws-item-id-1             pic 9(4).
            05  ws-item-id-2             pic 9(4).
            05  ws-item-id-3             pic 9(4).
@@ -33,8 +95,13 @@
 
 
       *> Sequential searching does not require a key or the data to
-      *> be sorted in the table. (But is slower)
-       01  ws-no-key-item-table         occurs 3 times indexed by idx-2.
+      *> be sorted in the table. (But is slower) Also loaded from a
+      *> file, in whatever order fd-no-key-file happens to list it.
+       01  ws-num-no-key-items          pic 999 comp.
+
+       01  ws-no-key-item-table         occurs 1 to 500 times
+                                        depending on ws-num-no-key-items
+                                        indexed by idx-2.
            05  ws-no-key-id             pic 9(4).
            05  ws-no-key-value          pic x(25).
 
@@ -45,7 +112,9 @@
 
        procedure division.
        main-procedure.
-           perform setup-test-data
+           perform load-item-table
+           perform check-item-table-duplicates
+           perform load-no-key-table
 
            display space
            display "=================================================="
@@ -124,34 +193,208 @@
            exit paragraph.
 
 
-       setup-test-data.
+      *> Reads fd-item-file in full into ws-item-table. The file is
+      *> expected to already be sorted ascending on id-1/id-2, since
+      *> that is what search all below relies on. If the file doesn't
+      *> exist yet (status "35"), seeds it with a small sorted demo
+      *> table first, the same "35" create-then-reopen fallback
+      *> accept-secure.cbl uses for its user file.
+       load-item-table.
+
+           move 0 to ws-num-items
+           set ws-not-eof to true
+
+           open input fd-item-file
+               if ws-fs-status-items = "35" then
+                   perform create-test-items
+                   open input fd-item-file
+               end-if
+
+               if ws-fs-status-items not = "00" then
+                   display "Error opening item file: "
+                       ws-fs-status-items
+                   end-display
+                   stop run
+               end-if
+
+               perform until ws-eof
+                   read fd-item-file
+                       at end
+                           set ws-eof to true
+                       not at end
+                           if ws-num-items >= 500
+                               display "Item file has more than 500 "
+                                   "entries, ignoring the rest."
+                               set ws-eof to true
+                           else
+                               add 1 to ws-num-items
+                               move f-item-id-1
+                                   to ws-item-id-1(ws-num-items)
+                               move f-item-id-2
+                                   to ws-item-id-2(ws-num-items)
+                               move f-item-id-3
+                                   to ws-item-id-3(ws-num-items)
+                               move f-item-name
+                                   to ws-item-name(ws-num-items)
+                               move f-item-date
+                                   to ws-item-date(ws-num-items)
+                           end-if
+                   end-read
+               end-perform
+
+           close fd-item-file
+
+           exit paragraph.
+
+
+      *> Since ws-item-table is sorted ascending on id-1/id-2, any
+      *> duplicate key collision shows up as two adjacent entries with
+      *> matching id-1 and id-2. Search all only ever returns one of
+      *> them, so anything found here is reported rather than silently
+      *> hiding the other record from the search above.
+       check-item-table-duplicates.
+
+           move 0 to ws-duplicate-key-count
+
+           if ws-num-items > 1
+               open output fd-duplicate-key-file
+
+                   perform varying idx from 2 by 1
+                   until idx > ws-num-items
+                       if ws-item-id-1(idx) = ws-item-id-1(idx - 1)
+                       and ws-item-id-2(idx) = ws-item-id-2(idx - 1)
+                           add 1 to ws-duplicate-key-count
+
+                           move spaces to f-duplicate-key-record
+                           string
+                               "Duplicate key id-1 "
+                               ws-item-id-1(idx)
+                               " id-2 " ws-item-id-2(idx)
+                               " on items named "
+                               function trim(ws-item-name(idx - 1))
+                               " and "
+                               function trim(ws-item-name(idx))
+                               into f-duplicate-key-record
+                           end-string
+
+                           write f-duplicate-key-record
+                       end-if
+                   end-perform
+
+               close fd-duplicate-key-file
+
+               if ws-duplicate-key-count > 0
+                   display space
+                   display ws-duplicate-key-count
+                       " duplicate key(s) found, see "
+                       "search-duplicate-keys.txt"
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+      *> Reads fd-no-key-file in full into ws-no-key-item-table, in
+      *> whatever order the file lists its records. If the file
+      *> doesn't exist yet (status "35"), seeds it with a small demo
+      *> table first, the same fallback load-item-table uses above.
+       load-no-key-table.
+
+           move 0 to ws-num-no-key-items
+           set ws-not-eof to true
+
+           open input fd-no-key-file
+               if ws-fs-status-no-key = "35" then
+                   perform create-test-no-key-items
+                   open input fd-no-key-file
+               end-if
+
+               if ws-fs-status-no-key not = "00" then
+                   display "Error opening no-key item file: "
+                       ws-fs-status-no-key
+                   end-display
+                   stop run
+               end-if
+
+               perform until ws-eof
+                   read fd-no-key-file
+                       at end
+                           set ws-eof to true
+                       not at end
+                           if ws-num-no-key-items >= 500
+                               display "No-key item file has more "
+                                   "than 500 entries, ignoring the "
+                                   "rest."
+                               set ws-eof to true
+                           else
+                               add 1 to ws-num-no-key-items
+                               move f-no-key-id
+                                   to ws-no-key-id(ws-num-no-key-items)
+                               move f-no-key-value
+                                   to
+                                   ws-no-key-value(ws-num-no-key-items)
+                           end-if
+                   end-read
+               end-perform
+
+           close fd-no-key-file
+
+           exit paragraph.
+
+
+      *> Seeds a small sorted demo item file so this program can be run
+      *> on its own the first time. Only called by load-item-table
+      *> when fd-item-file is missing.
+       create-test-items.
+
+           open output fd-item-file
+
+               move 0001 to f-item-id-1
+               move 0101 to f-item-id-2
+               move 0500 to f-item-id-3
+               move "test item 1" to f-item-name
+               move "2021/01/01" to f-item-date
+               write f-item-record
+
+               move 0002 to f-item-id-1
+               move 0102 to f-item-id-2
+               move 0499 to f-item-id-3
+               move "test item 2" to f-item-name
+               move "2021/02/02" to f-item-date
+               write f-item-record
+
+               move 0003 to f-item-id-1
+               move 0103 to f-item-id-2
+               move 0498 to f-item-id-3
+               move "test item 3" to f-item-name
+               move "2021/03/03" to f-item-date
+               write f-item-record
+
+           close fd-item-file
+
+           exit paragraph.
+
 
-           move 0001 to ws-item-id-1(1)
-           move 0101 to ws-item-id-2(1)
-           move 0500 to ws-item-id-3(1)
-           move "test item 1" to ws-item-name(1)
-           move "2021/01/01" to ws-item-date(1)
+      *> Seeds a small demo no-key item file so this program can be
+      *> run on its own the first time. Only called by
+      *> load-no-key-table when fd-no-key-file is missing.
+       create-test-no-key-items.
 
-           move 0002 to ws-item-id-1(2)
-           move 0102 to ws-item-id-2(2)
-           move 0499 to ws-item-id-3(2)
-           move "test item 2" to ws-item-name(2)
-           move "2021/02/02" to ws-item-date(2)
+           open output fd-no-key-file
 
-           move 0003 to ws-item-id-1(3)
-           move 0103 to ws-item-id-2(3)
-           move 0498 to ws-item-id-3(3)
-           move "test item 3" to ws-item-name(3)
-           move "2021/03/03" to ws-item-date(3)
+               move 2 to f-no-key-id
+               move "Value of id 2." to f-no-key-value
+               write f-no-key-record
 
-           move 2 to ws-no-key-id(1)
-           move "Value of id 2." to ws-no-key-value(1)
+               move 3 to f-no-key-id
+               move "Value of id 3." to f-no-key-value
+               write f-no-key-record
 
-           move 3 to ws-no-key-id(2)
-           move "Value of id 3." to ws-no-key-value(2)
+               move 1 to f-no-key-id
+               move "Value of id 1." to f-no-key-value
+               write f-no-key-record
 
-           move 1 to ws-no-key-id(3)
-           move "Value of id 1." to ws-no-key-value(3)
+           close fd-no-key-file
 
            exit paragraph.
 

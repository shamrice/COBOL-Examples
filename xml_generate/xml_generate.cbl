@@ -1,6 +1,17 @@
       ******************************************************************
       * author: Erik Eriksen
       * date: 2022-04-11
+      * updated: 2026-08-09 EE: validate the generated document against
+      *          the expected schema (required "name"/"value" elements
+      *          present and non-blank, "enabled" attribute is "true"
+      *          or "false") by parsing it back with XML PARSE, the
+      *          same technique xml_parse.cbl uses to read a document,
+      *          instead of trusting that GENERATE produced something
+      *          sane.
+      * updated: 2026-08-09 EE: match on CONTENT-CHARACTERS instead of
+      *          CONTENT -- CONTENT-CHARACTERS is the event actually
+      *          raised for element character data, the same way
+      *          ATTRIBUTE-CHARACTERS is for attribute values.
       * purpose: Example of using the XML GENERATE command to create
       *          XML documents from records.
       *
@@ -31,6 +42,20 @@
                88  ws-record-flag-enabled      value "true".
                88  ws-record-flag-disabled     value "false".
 
+      *> Schema-validation working storage. ws-schema-record is
+      *> populated by re-parsing ws-xml-output and is then checked
+      *> against the same shape ws-record started out with.
+       01  ws-current-element                  pic x(20).
+
+       01  ws-schema-record.
+           05  ws-schema-name                  pic x(10).
+           05  ws-schema-value                 pic x(10).
+           05  ws-schema-enabled               pic x(5).
+
+       01  ws-schema-valid-sw                  pic x value 'Y'.
+           88  ws-schema-valid                 value 'Y'.
+           88  ws-schema-invalid                value 'N'.
+
        procedure division.
        main-procedure.
 
@@ -60,8 +85,94 @@
            display function trim(ws-xml-output)
            display "----------------------------"
            display "XML output character count: " ws-xml-char-count
+
+           perform validate-generated-xml
+
            display "Done."
            stop run.
 
 
+      *> Re-parses ws-xml-output with XML PARSE and checks the result
+      *> against the schema GENERATE was told to produce: "name" and
+      *> "value" elements present and non-blank, and an "enabled"
+      *> attribute of either "true" or "false". Flags
+      *> ws-schema-invalid and displays why on the first field that
+      *> doesn't match rather than stopping the run, since this is a
+      *> sanity check on the demo output, not a fatal condition.
+       validate-generated-xml.
+
+           move spaces to ws-schema-record
+           set ws-schema-valid to true
+
+           xml parse ws-xml-output
+               processing procedure validate-xml-event
+               on exception
+                   display "Error parsing generated xml, error "
+                       XML-CODE
+                   set ws-schema-invalid to true
+               not on exception
+                   continue
+           end-xml
+
+           if ws-schema-name = spaces
+               display "Schema check failed: ""name"" element missing."
+               set ws-schema-invalid to true
+           end-if
+
+           if ws-schema-value = spaces
+               display "Schema check failed: ""value"" element missing."
+               set ws-schema-invalid to true
+           end-if
+
+           if ws-schema-enabled not = "true" and
+               ws-schema-enabled not = "false"
+               display "Schema check failed: ""enabled"" attribute "
+                   "must be true or false, was: " ws-schema-enabled
+               end-display
+               set ws-schema-invalid to true
+           end-if
+
+           if ws-schema-valid
+               display "Schema validation passed."
+           else
+               display "Schema validation FAILED."
+           end-if
+
+           exit paragraph.
+
+
+      *> Called once for every XML parse event raised while scanning
+      *> ws-xml-output, the mirror image of xml_parse.cbl's own
+      *> parse-xml-event paragraph.
+       validate-xml-event.
+
+           evaluate XML-EVENT
+
+               when "START-OF-ELEMENT"
+                   move XML-TEXT to ws-current-element
+
+               when "ATTRIBUTE-NAME"
+                   move XML-TEXT to ws-current-element
+
+               when "ATTRIBUTE-CHARACTERS"
+                   if ws-current-element = "enabled"
+                       move XML-TEXT to ws-schema-enabled
+                   end-if
+
+               when "CONTENT-CHARACTERS"
+                   evaluate ws-current-element
+                       when "name"
+                           move XML-TEXT to ws-schema-name
+                       when "value"
+                           move XML-TEXT to ws-schema-value
+                   end-evaluate
+
+               when other
+                   continue
+
+           end-evaluate
+
+           exit paragraph.
+
+
        end program xml-generate-example.

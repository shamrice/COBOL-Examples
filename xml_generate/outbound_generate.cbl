@@ -0,0 +1,138 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2026-08-09
+      * purpose: Unifies xml_generate.cbl and json_generate.cbl behind
+      *          one outbound interface switch, so a downstream caller
+      *          can pick XML or JSON for the same ws-record without
+      *          needing to know which GENERATE statement produced it.
+      *          The switch is read from the OUTBOUND_FORMAT
+      *          environment variable, the same way accept_from.cbl
+      *          reads its environment settings, and defaults to XML
+      *          when not set.
+      *
+      * Preqreq: libxml2 and libjson-c installed on system compiling
+      *          source.
+      *
+      * To enable, GnuCOBOL must be configured and built with the xml
+      * and json libraries added. When configurating source, use:
+      *      ./configure --with-xml2 --with-json --without-db
+      * If you have the DB libs, you can leave the DB flag out
+      *
+      * tectonics: cobc
+      ******************************************************************
+       identification division.
+       program-id. outbound-generate-example.
+       data division.
+       file section.
+       working-storage section.
+
+       01  ws-outbound-format-env            pic x(10).
+       01  ws-outbound-format-sw             pic x(4) value "XML".
+           88  ws-outbound-format-xml        value "XML".
+           88  ws-outbound-format-json       value "JSON".
+
+       01  ws-xml-output                     pic x(256).
+       01  ws-xml-char-count                 pic 9(4).
+
+       01  ws-json-output                    pic x(256).
+       01  ws-json-char-count                pic 9(4).
+
+       01  ws-record.
+           05  ws-record-name                pic x(10).
+           05  ws-record-value               pic x(10).
+           05  ws-record-blank               pic x(10).
+           05  ws-record-flag                pic x(5) value "false".
+               88  ws-record-flag-enabled    value "true".
+               88  ws-record-flag-disabled   value "false".
+
+       procedure division.
+       main-procedure.
+
+           accept ws-outbound-format-env
+               from environment "OUTBOUND_FORMAT"
+
+           if ws-outbound-format-env not = spaces
+               move function upper-case(ws-outbound-format-env)
+                   to ws-outbound-format-sw
+           end-if
+
+           move "Test Name" to ws-record-name
+           move "Test Value" to ws-record-value
+           set ws-record-flag-enabled to true
+
+           evaluate true
+               when ws-outbound-format-json
+                   perform generate-json-outbound
+               when ws-outbound-format-xml
+                   perform generate-xml-outbound
+               when other
+                   display "Unknown OUTBOUND_FORMAT '"
+                       function trim(ws-outbound-format-env)
+                       "', defaulting to XML."
+                   end-display
+                   perform generate-xml-outbound
+           end-evaluate
+
+           display "Done."
+           stop run.
+
+
+      *> Same XML GENERATE mapping as xml_generate.cbl -- see that
+      *> program for field by field notes.
+       generate-xml-outbound.
+
+           xml generate ws-xml-output
+               from ws-record
+               count in ws-xml-char-count
+               with xml-declaration
+               name of
+                   ws-record-name is "name",
+                   ws-record-value is "value",
+                   ws-record-flag is "enabled"
+               type of ws-record-flag is attribute
+               suppress when spaces
+               on exception
+                   display "Error generating xml error " XML-CODE
+                   stop run
+               not on exception
+                   display "XML document successfully generated."
+           end-xml
+
+           display "Generated xml for record: " ws-record
+           display "----------------------------"
+           display function trim(ws-xml-output)
+           display "----------------------------"
+           display "XML output character count: " ws-xml-char-count
+
+           exit paragraph.
+
+
+
+      *> Same JSON GENERATE mapping as json_generate.cbl -- see that
+      *> program for field by field notes.
+       generate-json-outbound.
+
+           json generate ws-json-output
+               from ws-record
+               count in ws-json-char-count
+               name of
+                   ws-record-name is "name",
+                   ws-record-value is "value",
+                   ws-record-flag is "enabled"
+               on exception
+                   display "Error generating JSON error " JSON-CODE
+                   stop run
+               not on exception
+                   display "JSON document successfully generated."
+           end-json
+
+           display "Generated JSON for record: " ws-record
+           display "----------------------------"
+           display function trim(ws-json-output)
+           display "----------------------------"
+           display "JSON output character count: " ws-json-char-count
+
+           exit paragraph.
+
+
+       end program outbound-generate-example.

@@ -0,0 +1,107 @@
+      ******************************************************************
+      * author: Erik Eriksen
+      * date: 2022-04-11
+      * updated: 2026-08-09 EE: match on CONTENT-CHARACTERS instead of
+      *          CONTENT -- CONTENT-CHARACTERS is the event actually
+      *          raised for element character data, the same way
+      *          ATTRIBUTE-CHARACTERS is for attribute values.
+      * purpose: Example of using the XML PARSE command to read XML
+      *          documents back into records, as a counterpart to
+      *          xml_generate.cbl's XML GENERATE.
+      *
+      * Preqreq: libxml2 installed on system compiling source.
+      *
+      * To enable, GnuCOBOL must be configured and built with the xml
+      * library added. When configurating souce, use:
+      *      ./configure --with-xml2 --without-db
+      * If you have the DB libs, you can leave the DB flag out
+      *
+      * tectonics: cobc
+      ******************************************************************
+       identification division.
+       program-id. xml-parse-example.
+       data division.
+       file section.
+       working-storage section.
+
+       01  ws-xml-input                        pic x(256).
+
+       01  ws-record.
+           05  ws-record-name                  pic x(10).
+           05  ws-record-value                 pic x(10).
+           05  ws-record-flag                  pic x(5) value "false".
+               88  ws-record-flag-enabled      value "true".
+               88  ws-record-flag-disabled     value "false".
+
+      *> Tracks which element or attribute the parser most recently
+      *> entered, so a later CONTENT-CHARACTERS or ATTRIBUTE-CHARACTERS
+      *> event knows which ws-record field to move its text into.
+       01  ws-current-element                  pic x(20).
+
+       procedure division.
+       main-procedure.
+
+           move
+               "<?xml version=""1.0""?>"
+               & "<ws-record enabled=""true"">"
+               & "<name>Test Name</name>"
+               & "<value>Test Value</value>"
+               & "</ws-record>"
+               to ws-xml-input
+
+           xml parse ws-xml-input
+               processing procedure parse-xml-event
+               on exception
+                   display "Error parsing xml, error " XML-CODE
+                   stop run
+               not on exception
+                   display "XML document successfully parsed."
+           end-xml
+
+           display "Parsed into record: " ws-record
+           display "----------------------------"
+           display "Name:  " function trim(ws-record-name)
+           display "Value: " function trim(ws-record-value)
+           display "Enabled flag: " ws-record-flag
+           display "Done."
+           stop run.
+
+
+      *> Called once for every XML parse event raised while scanning
+      *> ws-xml-input. XML-EVENT identifies the kind of node the
+      *> parser is currently on and XML-TEXT carries its name or
+      *> character data, the mirror image of xml_generate.cbl's
+      *> "name of" clause that maps ws-record fields onto element and
+      *> attribute names.
+       parse-xml-event.
+
+           evaluate XML-EVENT
+
+               when "START-OF-ELEMENT"
+                   move XML-TEXT to ws-current-element
+
+               when "ATTRIBUTE-NAME"
+                   move XML-TEXT to ws-current-element
+
+               when "ATTRIBUTE-CHARACTERS"
+                   if ws-current-element = "enabled"
+                       move XML-TEXT to ws-record-flag
+                   end-if
+
+               when "CONTENT-CHARACTERS"
+                   evaluate ws-current-element
+                       when "name"
+                           move XML-TEXT to ws-record-name
+                       when "value"
+                           move XML-TEXT to ws-record-value
+                   end-evaluate
+
+               when other
+                   continue
+
+           end-evaluate
+
+           exit paragraph.
+
+
+       end program xml-parse-example.
